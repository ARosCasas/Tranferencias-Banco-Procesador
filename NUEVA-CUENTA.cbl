@@ -2,6 +2,57 @@
        PROGRAM-ID. NUEVA-CUENTA.
       * PROPOSITO: Añade un nuevo registro al archivo indexado
       * leyendo los datos del usuario a través de la consola.
+      *-----------------------------------------------------------------------*
+      *CAMBIOS:
+      *C0001 --> Fecha: 08/08/2026
+      *          Descripción: MASTER-RECORD ampliado para que coincida con
+      *                       el layout de BANK-TRANS-PROCESSOR (saldo con
+      *                       signo, límite de sobregiro, estado, divisa,
+      *                       tipo de cuenta y tasa de interés). El alta
+      *                       interactiva pide también estos campos.
+      *
+      *C0002 --> Fecha: 08/08/2026
+      *          Descripción: Alta masiva por fichero (ALTA-CUENTAS.DAT).
+      *                       Modo no interactivo que da de alta todas las
+      *                       cuentas del fichero de entrada y deja un
+      *                       informe (ALTA-MASIVA.RPT) con altas y
+      *                       rechazos (p.ej. cuentas duplicadas).
+      *
+      *C0003 --> Fecha: 08/08/2026
+      *          Descripción: Modo de mantenimiento para cambiar el
+      *                       MR-ESTADO (ACTIVA/BLOQUEADA/CERRADA) de una
+      *                       cuenta existente, sin pasar por BANK-TRANS-
+      *                       PROCESSOR.
+      *
+      *C0004 --> Fecha: 08/08/2026
+      *          Descripción: 050-SOLICITAR-MODO repite la pregunta
+      *                       mientras la opción introducida no sea 1, 2
+      *                       o 3 (antes una opción inválida no hacía
+      *                       nada y el programa finalizaba sin procesar
+      *                       ningún modo).
+      *
+      *C0005 --> Fecha: 08/08/2026
+      *          Descripción: Ninguno de los tres sitios que fijan
+      *                       MR-ESTADO (alta interactiva, alta masiva,
+      *                       mantenimiento) validaba el valor contra
+      *                       A/B/C antes de grabarlo, igual para
+      *                       MR-TIPO-CUENTA contra A/C en los dos
+      *                       primeros (el modo de mantenimiento sólo
+      *                       cambia MR-ESTADO). Un valor en blanco o mal
+      *                       tecleado se grababa tal cual y, en el alta
+      *                       masiva, se contaba como alta correcta; la
+      *                       cuenta resultante falla después en
+      *                       silencio cada transacción en BANK-TRANS-
+      *                       PROCESSOR (MR-CTA-ACTIVA falso) sin ningún
+      *                       diagnóstico que señale el alta como
+      *                       origen. Ahora se valida con el mismo patrón
+      *                       88/PERFORM WITH TEST AFTER de
+      *                       050-SOLICITAR-MODO en el alta interactiva
+      *                       (re-preguntando) y se rechaza con una línea
+      *                       en ALTA-MASIVA.RPT en el alta masiva (sin
+      *                       contarla como alta correcta ni grabarla).
+      *
+      *-----------------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,14 +63,53 @@
                RECORD KEY IS MR-CUENTA-NUM
                FILE STATUS IS WS-MASTER-STATUS.
 
+ C0002*  Fichero de entrada para el alta masiva y su informe de resultado.
+           SELECT ALTA-IN  ASSIGN TO 'ALTA-CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALTA-IN-STATUS.
+
+           SELECT ALTA-RPT  ASSIGN TO 'ALTA-MASIVA.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  MASTER-FILE.
        01  MASTER-RECORD.
-           05 MR-CUENTA-NUM  PIC 9(10).
-           05 MR-NOMBRE         PIC X(30).
-           05 MR-BALANCE      PIC 9(8)V99.
+           05 MR-CUENTA-NUM        PIC 9(10).
+           05 MR-NOMBRE            PIC X(30).
+ C0001*    Mismo layout que en BANK-TRANS-PROCESSOR.
+           05 MR-BALANCE           PIC S9(8)V99.
+           05 MR-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MR-ESTADO            PIC X(1).
+              88 MR-CTA-ACTIVA     VALUE 'A'.
+              88 MR-CTA-BLOQUEADA  VALUE 'B'.
+              88 MR-CTA-CERRADA    VALUE 'C'.
+           05 MR-DIVISA            PIC X(3).
+           05 MR-TIPO-CUENTA       PIC X(1).
+              88 MR-CTA-AHORRO     VALUE 'A'.
+              88 MR-CTA-CORRIENTE  VALUE 'C'.
+           05 MR-TASA-INTERES      PIC 9(2)V9(4).
+
+ C0002*  Un registro por cuenta a dar de alta en el modo masivo; mismos
+      *  campos que se piden por consola en el alta interactiva.
+       FD  ALTA-IN.
+       01  ALTA-RECORD-IN.
+           05 AI-CUENTA-NUM        PIC 9(10).
+           05 AI-NOMBRE            PIC X(30).
+           05 AI-BALANCE           PIC 9(8)V99.
+           05 AI-LIMITE-SOBREGIRO  PIC 9(8)V99.
+ C0005*    88s de validez para rechazar un AI-ESTADO/AI-TIPO-CUENTA
+      *    inválido en 520 en vez de grabarlo tal cual.
+           05 AI-ESTADO            PIC X(1).
+              88 AI-ESTADO-VALIDO  VALUE 'A' 'B' 'C'.
+           05 AI-DIVISA            PIC X(3).
+           05 AI-TIPO-CUENTA       PIC X(1).
+              88 AI-TIPO-VALIDO    VALUE 'A' 'C'.
+           05 AI-TASA-INTERES      PIC 9(2)V9(4).
+
+       FD  ALTA-RPT.
+       01  ALTA-RECORD-OUT  PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -27,17 +117,56 @@
            05 WS-MASTER-STATUS  PIC XX.
            05 WS-CONTINUE-FLAG  PIC X VALUE 'Y'.
               88 CONTINUE-ADDING VALUE 'Y'.
+           05 WS-ALTA-IN-STATUS  PIC XX.
+           05 WS-ALTA-IN-EOF     PIC X VALUE 'N'.
+              88 END-OF-ALTA-IN  VALUE 'S'.
+
+ C0002*  Modo de operación elegido por el usuario al arrancar.
+       01  WS-MODO-OPERACION  PIC X.
+           88 MODO-ALTA-INTERACTIVA  VALUE '1'.
+           88 MODO-ALTA-MASIVA       VALUE '2'.
+           88 MODO-MOD-ESTADO        VALUE '3'.
+           88 MODO-VALIDO            VALUE '1' '2' '3'.
 
        01  WS-INPUT-FIELDS.
-           05 WS-INPUT-BALANCE  PIC 9(8)V99.
-           05 WS-INPUT-NAME     PIC X(30).
+           05 WS-INPUT-BALANCE           PIC 9(8)V99.
+           05 WS-INPUT-NAME               PIC X(30).
+           05 WS-INPUT-LIMITE-SOBREGIRO  PIC 9(8)V99.
+ C0005*    88 de validez: ver 112-SOLICITAR-ESTADO.
+           05 WS-INPUT-ESTADO             PIC X(1).
+              88 INPUT-ESTADO-VALIDO      VALUE 'A' 'B' 'C'.
+           05 WS-INPUT-DIVISA             PIC X(3).
+ C0005*    88 de validez: ver 114-SOLICITAR-TIPO-CUENTA.
+           05 WS-INPUT-TIPO-CUENTA        PIC X(1).
+              88 INPUT-TIPO-VALIDO        VALUE 'A' 'C'.
+           05 WS-INPUT-TASA-INTERES      PIC 9(2)V9(4).
+
+ C0003*  Campo de trabajo para el cambio de estado en el modo de
+      *  mantenimiento.
+ C0005*  88 de validez: ver 610-CAMBIAR-ESTADO-CUENTA.
+       01  WS-NUEVO-ESTADO  PIC X(1).
+           88 NUEVO-ESTADO-VALIDO  VALUE 'A' 'B' 'C'.
+
+ C0002*  Contadores del informe de alta masiva.
+       01  WS-ALTA-MASIVA-TOTALES.
+           05 WS-ALTAS-OK          PIC 9(5) VALUE ZERO.
+           05 WS-ALTAS-RECHAZADAS  PIC 9(5) VALUE ZERO.
+
+       01  WS-LINEA-RPT  PIC X(80).
 
        PROCEDURE DIVISION.
            PERFORM 000-INICIO-SIST
 
-      * El bucle solo se ejecuta si la apertura fue exitosa ('Y')
-           PERFORM 100-PROCESAR-ADICIONES
-               UNTIL WS-CONTINUE-FLAG NOT = 'Y'
+           EVALUATE TRUE
+               WHEN MODO-ALTA-INTERACTIVA
+                   PERFORM 100-PROCESAR-ADICIONES
+                       UNTIL WS-CONTINUE-FLAG NOT = 'Y'
+               WHEN MODO-ALTA-MASIVA
+                   PERFORM 500-PROCESAR-ALTA-MASIVA
+               WHEN MODO-MOD-ESTADO
+                   PERFORM 600-PROCESAR-MODIFICACION-ESTADO
+                       UNTIL WS-CONTINUE-FLAG NOT = 'Y'
+           END-EVALUATE
 
            PERFORM 900-FINALIZAR-SIST
            STOP RUN.
@@ -52,8 +181,29 @@
                DISPLAY 'FILE STATUS: ' WS-MASTER-STATUS
                DISPLAY 'EL PROGRAMA FINALIZARA.'
                MOVE 'N' TO WS-CONTINUE-FLAG
+           ELSE
+               PERFORM 050-SOLICITAR-MODO
            END-IF.
 
+       050-SOLICITAR-MODO.
+ C0002*    '1' alta interactiva (comportamiento original), '2' alta
+      *    masiva por fichero, '3' mantenimiento de estado de cuenta.
+ C0004*    Se repite mientras la opción introducida no sea una de las
+      *    tres válidas, en vez de finalizar sin hacer nada.
+           PERFORM WITH TEST AFTER
+                   UNTIL MODO-VALIDO
+               DISPLAY '-------------------------------------------'
+               DISPLAY 'MODO DE OPERACION:'
+               DISPLAY '  1 - ALTA INTERACTIVA DE CUENTAS'
+               DISPLAY '  2 - ALTA MASIVA DESDE ALTA-CUENTAS.DAT'
+               DISPLAY '  3 - CAMBIAR ESTADO DE UNA CUENTA'
+               DISPLAY 'Opcion: '
+               ACCEPT WS-MODO-OPERACION
+               IF NOT MODO-VALIDO
+                   DISPLAY 'OPCION INVALIDA. ELIJA 1, 2 O 3.'
+               END-IF
+           END-PERFORM.
+
        100-PROCESAR-ADICIONES.
            DISPLAY '-------------------------------------------'
            DISPLAY 'INTRODUZCA DATOS DE LA NUEVA CUENTA :'
@@ -70,9 +220,20 @@
            DISPLAY 'Saldo Inicial (Formato XXXXXXX.XX): '
            ACCEPT WS-INPUT-BALANCE
 
-      * Mover datos de entrada a la estructura del archivo maestro
-           MOVE WS-INPUT-NAME TO MR-NOMBRE
-           MOVE WS-INPUT-BALANCE TO MR-BALANCE
+           DISPLAY 'Limite de Sobregiro (Formato XXXXXXX.XX): '
+           ACCEPT WS-INPUT-LIMITE-SOBREGIRO
+
+           PERFORM 112-SOLICITAR-ESTADO
+
+           DISPLAY 'Divisa (3 letras, ej. EUR): '
+           ACCEPT WS-INPUT-DIVISA
+
+           PERFORM 114-SOLICITAR-TIPO-CUENTA
+
+           DISPLAY 'Tasa de Interes Anual (Formato 99.9999): '
+           ACCEPT WS-INPUT-TASA-INTERES
+
+           PERFORM 110-CARGAR-CAMPOS-INTERACTIVOS
 
            PERFORM 200-WRITE-NEW-RECORD
 
@@ -80,6 +241,38 @@
            DISPLAY '¿Desea añadir otra cuenta? (Y/N): '
            ACCEPT WS-CONTINUE-FLAG.
 
+ C0005*  Mismo patrón que 050-SOLICITAR-MODO: re-pregunta hasta que el
+      *  valor introducido sea uno de los válidos.
+       112-SOLICITAR-ESTADO.
+           PERFORM WITH TEST AFTER
+                   UNTIL INPUT-ESTADO-VALIDO
+               DISPLAY 'Estado (A-Activa / B-Bloqueada / C-Cerrada): '
+               ACCEPT WS-INPUT-ESTADO
+               IF NOT INPUT-ESTADO-VALIDO
+                   DISPLAY 'ESTADO INVALIDO. ELIJA A, B O C.'
+               END-IF
+           END-PERFORM.
+
+       114-SOLICITAR-TIPO-CUENTA.
+           PERFORM WITH TEST AFTER
+                   UNTIL INPUT-TIPO-VALIDO
+               DISPLAY 'Tipo de Cuenta (A-Ahorro / C-Corriente): '
+               ACCEPT WS-INPUT-TIPO-CUENTA
+               IF NOT INPUT-TIPO-VALIDO
+                   DISPLAY 'TIPO INVALIDO. ELIJA A O C.'
+               END-IF
+           END-PERFORM.
+
+       110-CARGAR-CAMPOS-INTERACTIVOS.
+ C0001*    Mueve los datos de entrada a la estructura del archivo maestro.
+           MOVE WS-INPUT-NAME              TO MR-NOMBRE
+           MOVE WS-INPUT-BALANCE           TO MR-BALANCE
+           MOVE WS-INPUT-LIMITE-SOBREGIRO  TO MR-LIMITE-SOBREGIRO
+           MOVE WS-INPUT-ESTADO            TO MR-ESTADO
+           MOVE WS-INPUT-DIVISA            TO MR-DIVISA
+           MOVE WS-INPUT-TIPO-CUENTA       TO MR-TIPO-CUENTA
+           MOVE WS-INPUT-TASA-INTERES      TO MR-TASA-INTERES.
+
        200-WRITE-NEW-RECORD.
            WRITE MASTER-RECORD
                INVALID KEY
@@ -96,6 +289,137 @@
                    ' AGREGADA EXITOSAMENTE.'
            END-WRITE.
 
+       500-PROCESAR-ALTA-MASIVA.
+ C0002*    Modo no interactivo: da de alta cada registro de ALTA-IN y
+      *    deja constancia de altas y rechazos en ALTA-MASIVA.RPT.
+           OPEN INPUT ALTA-IN
+           IF WS-ALTA-IN-STATUS NOT = '00'
+               DISPLAY '*** ERROR AL ABRIR ALTA-CUENTAS.DAT ***'
+               DISPLAY 'FILE STATUS: ' WS-ALTA-IN-STATUS
+           ELSE
+               OPEN OUTPUT ALTA-RPT
+               PERFORM 510-LEER-ALTA-IN
+               PERFORM 520-PROCESAR-REGISTRO-ALTA-MASIVA
+                   UNTIL END-OF-ALTA-IN
+               PERFORM 540-ESCRIBIR-RESUMEN-ALTA-MASIVA
+               CLOSE ALTA-IN, ALTA-RPT
+           END-IF.
+
+       510-LEER-ALTA-IN.
+           READ ALTA-IN
+               AT END
+                   MOVE 'S' TO WS-ALTA-IN-EOF
+           END-READ.
+
+       520-PROCESAR-REGISTRO-ALTA-MASIVA.
+           MOVE AI-CUENTA-NUM        TO MR-CUENTA-NUM
+           MOVE AI-NOMBRE            TO MR-NOMBRE
+           MOVE AI-BALANCE           TO MR-BALANCE
+           MOVE AI-LIMITE-SOBREGIRO  TO MR-LIMITE-SOBREGIRO
+           MOVE AI-ESTADO            TO MR-ESTADO
+           MOVE AI-DIVISA            TO MR-DIVISA
+           MOVE AI-TIPO-CUENTA       TO MR-TIPO-CUENTA
+           MOVE AI-TASA-INTERES      TO MR-TASA-INTERES
+
+ C0005*    AI-ESTADO/AI-TIPO-CUENTA inválidos se rechazan aquí, antes de
+      *    escribir nada, en vez de grabarse tal cual y contarse como
+      *    alta correcta.
+           IF NOT AI-ESTADO-VALIDO
+               PERFORM 531-RECHAZAR-ESTADO-INVALIDO
+           ELSE
+               IF NOT AI-TIPO-VALIDO
+                   PERFORM 532-RECHAZAR-TIPO-INVALIDO
+               ELSE
+                   PERFORM 200-WRITE-NEW-RECORD
+                   PERFORM 530-REGISTRAR-RESULTADO-ALTA-MASIVA
+               END-IF
+           END-IF
+           PERFORM 510-LEER-ALTA-IN.
+
+ C0005*  Rechazo sin grabar: AI-ESTADO fuera de A/B/C.
+       531-RECHAZAR-ESTADO-INVALIDO.
+           ADD 1 TO WS-ALTAS-RECHAZADAS
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'RECHAZADA: CUENTA ' AI-CUENTA-NUM
+                  ' - ESTADO INVALIDO: ' AI-ESTADO
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ALTA-RECORD-OUT FROM WS-LINEA-RPT.
+
+ C0005*  Rechazo sin grabar: AI-TIPO-CUENTA fuera de A/C.
+       532-RECHAZAR-TIPO-INVALIDO.
+           ADD 1 TO WS-ALTAS-RECHAZADAS
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'RECHAZADA: CUENTA ' AI-CUENTA-NUM
+                  ' - TIPO DE CUENTA INVALIDO: ' AI-TIPO-CUENTA
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ALTA-RECORD-OUT FROM WS-LINEA-RPT.
+
+       530-REGISTRAR-RESULTADO-ALTA-MASIVA.
+           MOVE SPACES TO WS-LINEA-RPT
+           IF WS-MASTER-STATUS = '00'
+               ADD 1 TO WS-ALTAS-OK
+               STRING 'ALTA OK: CUENTA ' AI-CUENTA-NUM
+                  DELIMITED BY SIZE INTO WS-LINEA-RPT
+               END-STRING
+           ELSE
+               ADD 1 TO WS-ALTAS-RECHAZADAS
+               STRING 'RECHAZADA: CUENTA ' AI-CUENTA-NUM
+                      ' - STATUS ' WS-MASTER-STATUS
+                  DELIMITED BY SIZE INTO WS-LINEA-RPT
+               END-STRING
+           END-IF
+           WRITE ALTA-RECORD-OUT FROM WS-LINEA-RPT.
+
+       540-ESCRIBIR-RESUMEN-ALTA-MASIVA.
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL ALTAS OK: ' WS-ALTAS-OK
+                  '   TOTAL RECHAZADAS: ' WS-ALTAS-RECHAZADAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ALTA-RECORD-OUT FROM WS-LINEA-RPT.
+
+       600-PROCESAR-MODIFICACION-ESTADO.
+ C0003*    Lee la cuenta por clave y permite cambiar su MR-ESTADO sin
+      *    pasar por una transacción de BANK-TRANS-PROCESSOR.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'No. de Cuenta a modificar (10 dígitos): '
+           ACCEPT MR-CUENTA-NUM
+
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'ERROR: La cuenta ' MR-CUENTA-NUM
+                           ' NO EXISTE (STATUS: ' WS-MASTER-STATUS ').'
+               NOT INVALID KEY
+                   PERFORM 610-CAMBIAR-ESTADO-CUENTA
+           END-READ
+
+           DISPLAY '¿Desea modificar otra cuenta? (Y/N): '
+           ACCEPT WS-CONTINUE-FLAG.
+
+       610-CAMBIAR-ESTADO-CUENTA.
+           DISPLAY 'ESTADO ACTUAL: ' MR-ESTADO
+ C0005*    Mismo patrón que 050-SOLICITAR-MODO/112-SOLICITAR-ESTADO.
+           PERFORM WITH TEST AFTER
+                   UNTIL NUEVO-ESTADO-VALIDO
+               DISPLAY 'Nuevo Estado (A-Activa/B-Bloqueada/C-Cerrada): '
+               ACCEPT WS-NUEVO-ESTADO
+               IF NOT NUEVO-ESTADO-VALIDO
+                   DISPLAY 'ESTADO INVALIDO. ELIJA A, B O C.'
+               END-IF
+           END-PERFORM
+           MOVE WS-NUEVO-ESTADO TO MR-ESTADO
+
+           REWRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR. STATUS: '
+                           WS-MASTER-STATUS
+               NOT INVALID KEY
+                   DISPLAY '-> CUENTA ' MR-CUENTA-NUM
+                           ' ACTUALIZADA A ESTADO ' MR-ESTADO
+           END-REWRITE.
+
        900-FINALIZAR-SIST.
            CLOSE MASTER-FILE.
            DISPLAY '--- PROGRAMA DE ADICION FINALIZADO ---'.
