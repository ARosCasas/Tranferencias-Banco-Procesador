@@ -2,6 +2,35 @@
        PROGRAM-ID. LIST-MASTER-FILE.
       * PROPOSITO: Lee secuencialmente e imprime el contenido
       * del archivo maestro indexado (CUENTAS-INDEXADAS.DAT).
+      *-----------------------------------------------------------------------*
+      *CAMBIOS:
+      *C0001 --> Fecha: 08/08/2026
+      *          Descripción: MASTER-RECORD ampliado para que coincida con
+      *                       el layout de BANK-TRANS-PROCESSOR (saldo con
+      *                       signo, límite de sobregiro, estado, divisa,
+      *                       tipo de cuenta y tasa de interés).
+      *
+      *C0002 --> Fecha: 08/08/2026
+      *          Descripción: Informe LISTADO-CUENTAS.RPT paginado, con
+      *                       cabecera (fecha y número de página) en cada
+      *                       página y línea de gran total al final.
+      *
+      *C0003 --> Fecha: 08/08/2026
+      *          Descripción: Listado filtrado. Se solicita por consola un
+      *                       rango de cuentas y un saldo mínimo; sólo las
+      *                       cuentas que cumplen el filtro se listan y se
+      *                       incluyen en el informe. Rango/saldo en cero
+      *                       significa "sin filtro" (se listan todas).
+      *
+      *C0004 --> Fecha: 08/08/2026
+      *          Descripción: Corregido 105-CUMPLE-FILTRO: con sólo
+      *                       CUENTA-DESDE informado (CUENTA-HASTA en
+      *                       cero) el límite superior se evaluaba como
+      *                       "> 0" y excluía todas las cuentas. Ahora
+      *                       cada límite del rango se compara por
+      *                       separado contra cero.
+      *
+      *-----------------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,14 +41,32 @@
                RECORD KEY IS MR-CUENTA-NUM
                FILE STATUS IS WS-MASTER-STATUS.
 
+ C0002*  Informe formateado y paginado del listado.
+           SELECT LISTADO-RPT  ASSIGN TO 'LISTADO-CUENTAS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  MASTER-FILE.
        01  MASTER-RECORD.
-           05 MR-CUENTA-NUM  PIC 9(10).
-           05 MR-NOMBRE         PIC X(30).
-           05 MR-BALANCE      PIC 9(8)V99.
+           05 MR-CUENTA-NUM        PIC 9(10).
+           05 MR-NOMBRE            PIC X(30).
+ C0001*    Mismo layout que en BANK-TRANS-PROCESSOR.
+           05 MR-BALANCE           PIC S9(8)V99.
+           05 MR-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MR-ESTADO            PIC X(1).
+              88 MR-CTA-ACTIVA     VALUE 'A'.
+              88 MR-CTA-BLOQUEADA  VALUE 'B'.
+              88 MR-CTA-CERRADA    VALUE 'C'.
+           05 MR-DIVISA            PIC X(3).
+           05 MR-TIPO-CUENTA       PIC X(1).
+              88 MR-CTA-AHORRO     VALUE 'A'.
+              88 MR-CTA-CORRIENTE  VALUE 'C'.
+           05 MR-TASA-INTERES      PIC 9(2)V9(4).
+
+       FD  LISTADO-RPT.
+       01  LISTADO-RECORD-OUT  PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -28,8 +75,31 @@
               88 END-OF-MASTER  VALUE 'S'.
 
        01  WS-DISPLAY-FIELDS.
-           05 WS-BALANCE-OUT  PIC Z,ZZZ,ZZ9.99.
+           05 WS-BALANCE-OUT  PIC -,ZZZ,ZZ9.99.
            05 WS-COUNTER      PIC 9(5) VALUE ZERO.
+           05 WS-TOTAL-LEIDOS PIC 9(5) VALUE ZERO.
+
+ C0003*  Filtro solicitado por consola. Cero en ambos límites de rango,
+      *  o cero en el saldo mínimo, significa que ese filtro no se aplica.
+       01  WS-FILTRO.
+           05 WS-FILTRO-CUENTA-DESDE  PIC 9(10) VALUE ZERO.
+           05 WS-FILTRO-CUENTA-HASTA  PIC 9(10) VALUE ZERO.
+           05 WS-FILTRO-SALDO-MIN     PIC S9(8)V99 VALUE ZERO.
+           05 WS-FILTRO-OK            PIC X VALUE 'S'.
+              88 CUMPLE-FILTRO        VALUE 'S'.
+
+ C0002*  Paginación del informe.
+       01  WS-PAGINACION.
+           05 WS-LINEAS-POR-PAGINA  PIC 9(2) VALUE 20.
+           05 WS-LINEAS-EN-PAGINA   PIC 9(2) VALUE ZERO.
+           05 WS-PAGINA-ACTUAL      PIC 9(4) VALUE ZERO.
+
+       01  WS-FECHA-ACTUAL.
+           05 WS-FECHA-YYYYMMDD  PIC 9(8).
+
+       01  WS-GRAN-TOTAL-BALANCE  PIC S9(10)V99 VALUE ZERO.
+       01  WS-LINEA-RPT           PIC X(80).
+       01  WS-CAMPO-NUM-EDIT      PIC -(9)9.99.
 
        PROCEDURE DIVISION.
            PERFORM 000-INICIO-SIST
@@ -40,6 +110,8 @@
 
        000-INICIO-SIST.
            DISPLAY '*** LISTADO DEL ARCHIVO MAESTRO INDEXADO ***'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-YYYYMMDD
+           PERFORM 095-SOLICITAR-FILTROS
            OPEN INPUT MASTER-FILE
 
            IF WS-MASTER-STATUS NOT = '00'
@@ -48,28 +120,125 @@
                MOVE 'S' TO WS-MASTER-EOF
            END-IF
 
+           OPEN OUTPUT LISTADO-RPT
+
            PERFORM 110-READ-MASTER-FILE.
 
+       095-SOLICITAR-FILTROS.
+ C0003*    Rango de cuentas y saldo mínimo opcionales. Cero = sin filtro.
+           DISPLAY 'Cuenta desde (10 dígitos, 0 = sin límite): '
+           ACCEPT WS-FILTRO-CUENTA-DESDE
+           DISPLAY 'Cuenta hasta (10 dígitos, 0 = sin límite): '
+           ACCEPT WS-FILTRO-CUENTA-HASTA
+           DISPLAY 'Saldo mínimo (0 = sin filtro): '
+           ACCEPT WS-FILTRO-SALDO-MIN.
+
        100-PROCESS-RECORDS.
-           ADD 1 TO WS-COUNTER
+           ADD 1 TO WS-TOTAL-LEIDOS
+           PERFORM 105-CUMPLE-FILTRO
 
-           MOVE MR-BALANCE TO WS-BALANCE-OUT
+           IF CUMPLE-FILTRO
+               ADD 1 TO WS-COUNTER
+               ADD MR-BALANCE TO WS-GRAN-TOTAL-BALANCE
+               MOVE MR-BALANCE TO WS-BALANCE-OUT
 
-           DISPLAY '------------------------------------'
-           DISPLAY 'REGISTRO No. ' WS-COUNTER
-           DISPLAY 'CUENTA:  ' MR-CUENTA-NUM
-           DISPLAY 'NOMBRE:  ' MR-NOMBRE
-           DISPLAY 'SALDO:   ' WS-BALANCE-OUT  ' EUR'
+               DISPLAY '------------------------------------'
+               DISPLAY 'REGISTRO No. ' WS-COUNTER
+               DISPLAY 'CUENTA:  ' MR-CUENTA-NUM
+               DISPLAY 'NOMBRE:  ' MR-NOMBRE
+               DISPLAY 'SALDO:   ' WS-BALANCE-OUT  ' ' MR-DIVISA
+
+               PERFORM 200-ESCRIBIR-LINEA-LISTADO
+           END-IF
 
            PERFORM 110-READ-MASTER-FILE.
 
+       105-CUMPLE-FILTRO.
+           MOVE 'S' TO WS-FILTRO-OK
+
+ C0004*    Cada límite del rango se evalúa por separado: un límite en
+      *    cero significa que ese límite no se aplica, aunque el otro
+      *    límite del rango sí esté informado.
+           IF WS-FILTRO-CUENTA-DESDE NOT = ZERO
+              AND MR-CUENTA-NUM < WS-FILTRO-CUENTA-DESDE
+              MOVE 'N' TO WS-FILTRO-OK
+           END-IF
+
+           IF WS-FILTRO-CUENTA-HASTA NOT = ZERO
+              AND MR-CUENTA-NUM > WS-FILTRO-CUENTA-HASTA
+              MOVE 'N' TO WS-FILTRO-OK
+           END-IF
+
+           IF WS-FILTRO-SALDO-MIN NOT = ZERO
+              AND MR-BALANCE < WS-FILTRO-SALDO-MIN
+              MOVE 'N' TO WS-FILTRO-OK
+           END-IF.
+
        110-READ-MASTER-FILE.
            READ MASTER-FILE NEXT RECORD
                AT END
                    MOVE 'S' TO WS-MASTER-EOF
            END-READ.
 
+       200-ESCRIBIR-LINEA-LISTADO.
+           IF WS-PAGINA-ACTUAL = ZERO
+              OR WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+              PERFORM 210-ESCRIBIR-CABECERA-PAGINA
+           END-IF
+
+           MOVE MR-BALANCE TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING MR-CUENTA-NUM ' ' MR-NOMBRE ' ' WS-CAMPO-NUM-EDIT
+                  ' ' MR-DIVISA ' ' MR-ESTADO
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+       210-ESCRIBIR-CABECERA-PAGINA.
+           ADD 1 TO WS-PAGINA-ACTUAL
+           MOVE ZERO TO WS-LINEAS-EN-PAGINA
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'LISTADO DE CUENTAS - FECHA: ' WS-FECHA-YYYYMMDD
+                  '  PAGINA: ' WS-PAGINA-ACTUAL
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTA      NOMBRE                         SALDO'
+                  '        DIV ESTADO'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING '------------------------------------------------'
+                  '-------------------'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT.
+
        900-FINALIZAR-SIST.
-           CLOSE MASTER-FILE.
+           PERFORM 910-ESCRIBIR-GRAN-TOTAL
+           CLOSE MASTER-FILE, LISTADO-RPT
            DISPLAY '------------------------------------'
+           DISPLAY 'TOTAL DE REGISTROS LEIDOS:   ' WS-TOTAL-LEIDOS
            DISPLAY 'TOTAL DE REGISTROS LISTADOS: ' WS-COUNTER.
+
+       910-ESCRIBIR-GRAN-TOTAL.
+           MOVE WS-GRAN-TOTAL-BALANCE TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING '------------------------------------------------'
+                  '-------------------'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS LISTADAS: ' WS-COUNTER
+                  '   GRAN TOTAL SALDO: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE LISTADO-RECORD-OUT FROM WS-LINEA-RPT.
