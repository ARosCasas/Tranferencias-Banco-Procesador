@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-CUENTA.
+      * PROPOSITO: Genera el extracto de movimientos de una cuenta para
+      * un periodo de fechas, a partir de TRANS-HISTORY.DAT y del saldo
+      * actual en CUENTAS-INDEXADAS.DAT.
+      *-----------------------------------------------------------------------*
+      *CAMBIOS:
+      *C0001 --> Fecha: 08/08/2026
+      *          Descripción: Programa nuevo. Solicita por consola el
+      *                       número de cuenta y un rango de fechas
+      *                       (AAAAMMDD, 0 = sin límite) y escribe
+      *                       ESTADO-CUENTA.RPT con el saldo al inicio del
+      *                       periodo, cada movimiento encontrado y el
+      *                       saldo actual de la cuenta.
+      *
+      *C0002 --> Fecha: 08/08/2026
+      *          Descripción: MASTER-FILE se cerraba antes de escribir la
+      *                       cabecera (MR-NOMBRE/MR-DIVISA) y el cierre
+      *                       (MR-BALANCE) del informe, que referenciaban
+      *                       campos del FD ya cerrado. Esos valores se
+      *                       copian ahora a WORKING-STORAGE justo tras la
+      *                       lectura, antes del CLOSE.
+      *
+      *C0003 --> Fecha: 08/08/2026
+      *          Descripción: HR-TIPO = 'T' no distingue la pata de cargo
+      *                       de la de abono en una transferencia.
+      *                       130-ESCRIBIR-LINEA-MOVIMIENTO ahora deriva
+      *                       la dirección (CARGO/ABONO) comparando
+      *                       HR-BALANCE-RESULT contra el saldo anterior,
+      *                       válido para cualquier tipo de movimiento sin
+      *                       necesitar tocar el layout de TRANS-HISTORY.DAT.
+      *
+      *C0004 --> Fecha: 08/08/2026
+      *          Descripción: WS-SALDO-ANTERIOR partía de cero, así que si
+      *                       el primer registro de TRANS-HISTORY.DAT de la
+      *                       cuenta es también el primero del periodo
+      *                       consultado (cuenta dada de alta con saldo
+      *                       inicial no nulo, o actividad anterior a este
+      *                       histórico), el saldo de apertura informado
+      *                       era 0 en vez del saldo real. Se inicializa
+      *                       ahora con el saldo actual del maestro antes
+      *                       de recorrer el histórico: es una
+      *                       aproximación (no sabemos el saldo exacto
+      *                       anterior al primer movimiento registrado),
+      *                       pero no es peor que asumir 0 y es correcta en
+      *                       el caso normal de no haber movimientos entre
+      *                       el alta y el periodo consultado.
+      *
+      *                       HR-CANTIDAD se imprimía sin formato (dígitos
+      *                       corridos, sin punto decimal) en la columna
+      *                       IMPORTE de 130-ESCRIBIR-LINEA-MOVIMIENTO,
+      *                       mientras que SALDO RESULTANTE sí pasaba por
+      *                       una imagen editada. Ahora usa su propia
+      *                       imagen editada (WS-CAMPO-IMPORTE-EDIT).
+      *
+      *-----------------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE  ASSIGN TO 'CUENTAS-INDEXADAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MR-CUENTA-NUM
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT HISTORY-IN  ASSIGN TO 'TRANS-HISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT ESTADO-RPT  ASSIGN TO 'ESTADO-CUENTA.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MR-CUENTA-NUM        PIC 9(10).
+           05 MR-NOMBRE            PIC X(30).
+           05 MR-BALANCE           PIC S9(8)V99.
+           05 MR-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MR-ESTADO            PIC X(1).
+              88 MR-CTA-ACTIVA     VALUE 'A'.
+              88 MR-CTA-BLOQUEADA  VALUE 'B'.
+              88 MR-CTA-CERRADA    VALUE 'C'.
+           05 MR-DIVISA            PIC X(3).
+           05 MR-TIPO-CUENTA       PIC X(1).
+              88 MR-CTA-AHORRO     VALUE 'A'.
+              88 MR-CTA-CORRIENTE  VALUE 'C'.
+           05 MR-TASA-INTERES      PIC 9(2)V9(4).
+
+      * Mismo layout que HISTORY-RECORD-OUT en BANK-TRANS-PROCESSOR.
+       FD  HISTORY-IN.
+       01  HISTORY-RECORD-IN.
+           05 HR-CUENTA-NUM      PIC 9(10).
+           05 HR-TIPO            PIC X(1).
+           05 HR-CANTIDAD        PIC 9(8)V99.
+           05 HR-BALANCE-RESULT  PIC S9(8)V99 SIGN LEADING SEPARATE.
+           05 HR-FECHA           PIC 9(8).
+           05 HR-DIVISA          PIC X(3).
+
+       FD  ESTADO-RPT.
+       01  ESTADO-RECORD-OUT  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-MASTER-STATUS    PIC XX.
+           05 WS-HISTORY-STATUS   PIC XX.
+           05 WS-HISTORY-EOF      PIC X VALUE 'N'.
+              88 END-OF-HISTORY   VALUE 'S'.
+           05 WS-CUENTA-ENCONTRADA  PIC X VALUE 'N'.
+              88 CUENTA-ENCONTRADA  VALUE 'S'.
+
+       01  WS-CONSULTA.
+           05 WS-CUENTA-CONSULTA  PIC 9(10).
+           05 WS-FECHA-DESDE      PIC 9(8) VALUE ZERO.
+           05 WS-FECHA-HASTA      PIC 9(8) VALUE ZERO.
+
+ C0002*    Copia de los campos del maestro que hacen falta después de
+      *    cerrar MASTER-FILE (cabecera y cierre del informe).
+       01  WS-CUENTA-DATOS.
+           05 WS-CUENTA-NOMBRE    PIC X(30).
+           05 WS-CUENTA-DIVISA    PIC X(3).
+           05 WS-CUENTA-BALANCE   PIC S9(8)V99.
+
+       01  WS-PERIODO.
+           05 WS-EN-PERIODO         PIC X VALUE 'N'.
+              88 EN-PERIODO         VALUE 'S'.
+           05 WS-APERTURA-CAPTURADA  PIC X VALUE 'N'.
+              88 APERTURA-CAPTURADA  VALUE 'S'.
+
+       01  WS-SALDOS.
+ C0001*    Saldo de la cuenta consultada justo antes del registro de
+      *    historial que se está evaluando en cada vuelta del recorrido
+      *    secuencial completo de HISTORY-IN.
+           05 WS-SALDO-ANTERIOR   PIC S9(8)V99 VALUE ZERO.
+           05 WS-SALDO-APERTURA   PIC S9(8)V99 VALUE ZERO.
+
+       01  WS-CONTADORES.
+           05 WS-MOVIMIENTOS-ENCONTRADOS  PIC 9(5) VALUE ZERO.
+
+ C0003*    Dirección derivada del movimiento de transferencia, para que
+      *    la línea del extracto sea legible aunque HR-TIPO sea 'T'
+      *    tanto para el cargo como para el abono.
+       01  WS-DIRECCION-TXT     PIC X(5).
+
+       01  WS-LINEA-RPT         PIC X(80).
+       01  WS-CAMPO-NUM-EDIT    PIC -(7)9.99.
+ C0004*  HR-CANTIDAD (PIC 9(8)V99, sin signo) necesita su propia imagen
+      *  editada: WS-CAMPO-NUM-EDIT lleva signo y se usa para saldos.
+       01  WS-CAMPO-IMPORTE-EDIT  PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-INICIO-SIST
+           IF CUENTA-ENCONTRADA
+               PERFORM 100-PROCESAR-HISTORIAL
+                   UNTIL END-OF-HISTORY
+           END-IF
+           PERFORM 900-FINALIZAR-SIST
+           STOP RUN.
+
+       000-INICIO-SIST.
+           DISPLAY '*** EXTRACTO DE CUENTA ***'
+           PERFORM 050-SOLICITAR-DATOS
+
+           OPEN INPUT MASTER-FILE
+           MOVE WS-CUENTA-CONSULTA TO MR-CUENTA-NUM
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'ERROR: La cuenta ' WS-CUENTA-CONSULTA
+                           ' NO EXISTE (STATUS: ' WS-MASTER-STATUS ').'
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                   MOVE MR-NOMBRE  TO WS-CUENTA-NOMBRE
+                   MOVE MR-DIVISA  TO WS-CUENTA-DIVISA
+                   MOVE MR-BALANCE TO WS-CUENTA-BALANCE
+ C0004*            Punto de partida de WS-SALDO-ANTERIOR: ver C0004 más
+      *            arriba. Si el histórico tiene movimientos previos de
+      *            esta cuenta, 100-PROCESAR-HISTORIAL lo va corrigiendo
+      *            a medida que los recorre, antes de llegar al periodo.
+                   MOVE MR-BALANCE TO WS-SALDO-ANTERIOR
+           END-READ
+           CLOSE MASTER-FILE
+
+           IF CUENTA-ENCONTRADA
+               OPEN INPUT HISTORY-IN
+               OPEN OUTPUT ESTADO-RPT
+               PERFORM 060-ESCRIBIR-CABECERA
+               PERFORM 110-LEER-HISTORY-IN
+           END-IF.
+
+       050-SOLICITAR-DATOS.
+           DISPLAY 'No. de Cuenta (10 dígitos): '
+           ACCEPT WS-CUENTA-CONSULTA
+           DISPLAY 'Fecha desde (AAAAMMDD, 0 = sin límite): '
+           ACCEPT WS-FECHA-DESDE
+           DISPLAY 'Fecha hasta (AAAAMMDD, 0 = sin límite): '
+           ACCEPT WS-FECHA-HASTA.
+
+       060-ESCRIBIR-CABECERA.
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'EXTRACTO DE CUENTA: ' WS-CUENTA-CONSULTA
+                  '  TITULAR: ' WS-CUENTA-NOMBRE
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'PERIODO: ' WS-FECHA-DESDE ' A ' WS-FECHA-HASTA
+                  '  DIVISA: ' WS-CUENTA-DIVISA
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'FECHA       TIPO  IMPORTE        SALDO RESULTANTE'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT.
+
+       100-PROCESAR-HISTORIAL.
+           IF HR-CUENTA-NUM = WS-CUENTA-CONSULTA
+               PERFORM 105-EVALUAR-PERIODO
+               IF EN-PERIODO
+                   IF NOT APERTURA-CAPTURADA
+                       MOVE WS-SALDO-ANTERIOR TO WS-SALDO-APERTURA
+                       MOVE 'S' TO WS-APERTURA-CAPTURADA
+                       PERFORM 120-ESCRIBIR-SALDO-APERTURA
+                   END-IF
+                   ADD 1 TO WS-MOVIMIENTOS-ENCONTRADOS
+                   PERFORM 130-ESCRIBIR-LINEA-MOVIMIENTO
+               END-IF
+               MOVE HR-BALANCE-RESULT TO WS-SALDO-ANTERIOR
+           END-IF
+           PERFORM 110-LEER-HISTORY-IN.
+
+       105-EVALUAR-PERIODO.
+           MOVE 'S' TO WS-EN-PERIODO
+           IF WS-FECHA-DESDE NOT = ZERO AND HR-FECHA < WS-FECHA-DESDE
+               MOVE 'N' TO WS-EN-PERIODO
+           END-IF
+           IF WS-FECHA-HASTA NOT = ZERO AND HR-FECHA > WS-FECHA-HASTA
+               MOVE 'N' TO WS-EN-PERIODO
+           END-IF.
+
+       110-LEER-HISTORY-IN.
+           READ HISTORY-IN
+               AT END
+                   MOVE 'S' TO WS-HISTORY-EOF
+           END-READ.
+
+       120-ESCRIBIR-SALDO-APERTURA.
+           MOVE WS-SALDO-APERTURA TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'SALDO AL INICIO DEL PERIODO: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT.
+
+       130-ESCRIBIR-LINEA-MOVIMIENTO.
+           PERFORM 135-DERIVAR-DIRECCION
+           MOVE HR-CANTIDAD       TO WS-CAMPO-IMPORTE-EDIT
+           MOVE HR-BALANCE-RESULT TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING HR-FECHA '  ' HR-TIPO '-' WS-DIRECCION-TXT
+                  ' ' WS-CAMPO-IMPORTE-EDIT '      ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT.
+
+ C0003*    WS-SALDO-ANTERIOR todavía contiene el saldo previo a este
+      *    registro (100-PROCESAR-HISTORIAL lo actualiza después).
+       135-DERIVAR-DIRECCION.
+           IF HR-BALANCE-RESULT > WS-SALDO-ANTERIOR
+               MOVE 'ABONO' TO WS-DIRECCION-TXT
+           ELSE
+               MOVE 'CARGO' TO WS-DIRECCION-TXT
+           END-IF.
+
+       900-FINALIZAR-SIST.
+           IF CUENTA-ENCONTRADA
+               PERFORM 910-ESCRIBIR-CIERRE
+               CLOSE HISTORY-IN, ESTADO-RPT
+           END-IF
+           DISPLAY '--- EXTRACTO DE CUENTA FINALIZADO ---'.
+
+       910-ESCRIBIR-CIERRE.
+           MOVE WS-CUENTA-BALANCE TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING '------------------------------------------------'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'MOVIMIENTOS EN EL PERIODO: '
+                  WS-MOVIMIENTOS-ENCONTRADOS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'SALDO ACTUAL DE LA CUENTA: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE ESTADO-RECORD-OUT FROM WS-LINEA-RPT.
