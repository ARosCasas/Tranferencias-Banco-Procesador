@@ -8,6 +8,170 @@
       *                       NUEVO-CUENTAS.dat, y que los cambios se hagan en
       *                       el propio archivo CUENTAS.dat.
       *
+      *C0002 --> Fecha: 08/08/2026
+      *          Descripción: Alta de transacciones de transferencia entre
+      *                       cuentas (TR-TIPO 'T'). Ambas patas (cargo y
+      *                       abono) se validan antes de grabar ninguna; si
+      *                       la cuenta destino falla, no se mueve nada.
+      *
+      *C0003 --> Fecha: 08/08/2026
+      *          Descripción: Informe de control de lote BATCH-TOTALS.RPT
+      *                       (saldo de apertura/cierre, totales por tipo de
+      *                       movimiento y rechazos) para que operaciones
+      *                       pueda cuadrar el lote sin depender de la
+      *                       consola.
+      *
+      *C0004 --> Fecha: 08/08/2026
+      *          Descripción: Checkpoint de reinicio. Cada
+      *                       WS-CHECKPOINT-INTERVALO transacciones se graba
+      *                       la secuencia aplicada en CHECKPOINT.DAT; si el
+      *                       proceso se relanza tras un corte, se omiten las
+      *                       transacciones ya aplicadas.
+      *
+      *C0005 --> Fecha: 08/08/2026
+      *          Descripción: Validación de TR-CANTIDAD = 0 antes de aplicar
+      *                       la transacción (ERO-CODIGO 05).
+      *
+      *C0006 --> Fecha: 08/08/2026
+      *          Descripción: MR-LIMITE-SOBREGIRO en MASTER-RECORD. Las
+      *                       RETIRADA y la pata de cargo de TRANSFERENCIA
+      *                       pueden dejar el saldo en negativo hasta dicho
+      *                       límite en vez de rechazarse siempre. MR-BALANCE
+      *                       pasa a ser con signo para poder representarlo.
+      *
+      *C0007 --> Fecha: 08/08/2026
+      *          Descripción: MR-ESTADO (ACTIVA/BLOQUEADA/CERRADA). Toda
+      *                       transacción contra una cuenta que no esté
+      *                       ACTIVA se rechaza a ERRORES.RPT (ERO-CODIGO 06)
+      *                       en vez de aplicarse.
+      *
+      *C0008 --> Fecha: 08/08/2026
+      *          Descripción: Histórico de movimientos TRANS-HISTORY.DAT:
+      *                       cada movimiento aplicado (incluidas las dos
+      *                       patas de una transferencia) genera una línea
+      *                       con cuenta, tipo, importe, saldo resultante,
+      *                       fecha y divisa.
+      *
+      *C0009 --> Fecha: 08/08/2026
+      *          Descripción: ERO-CODIGO en ERROR-RECORD-OUT y resumen de
+      *                       rechazos por código al final de ERRORES.RPT.
+      *
+      *C0010 --> Fecha: 08/08/2026
+      *          Descripción: Detección de transacciones duplicadas (misma
+      *                       cuenta+tipo+importe+destino) dentro de una
+      *                       ventana deslizante del propio lote
+      *                       (ERO-CODIGO 09).
+      *
+      *C0011 --> Fecha: 08/08/2026
+      *          Descripción: MR-DIVISA / TR-DIVISA. Las transacciones con
+      *                       divisa distinta a la de la cuenta se rechazan
+      *                       (ERO-CODIGO 07) en vez de mezclarse.
+      *
+      *C0012 --> Fecha: 08/08/2026
+      *          Descripción: Revisión de la transferencia (320-324):
+      *                       1) Se rechaza TR-CUENTA-DESTINO = TR-CUENTA-
+      *                          NUM (ERO-CODIGO 10) antes de tocar ningún
+      *                          registro.
+      *                       2) El cargo en el origen (ya validado y
+      *                          releído) se graba ANTES que el abono en
+      *                          destino; si el abono falla tras grabarse
+      *                          el cargo, se compensa revirtiendo el
+      *                          cargo en el origen. Antes era al revés y
+      *                          un fallo al cargar el origen dejaba el
+      *                          abono del destino ya grabado sin
+      *                          contrapartida.
+      *                       3) Las cuentas no encontradas al releer en
+      *                          324/323 usan su propio ERO-CODIGO 11 en
+      *                          vez de reutilizar el 04 (REWRITE
+      *                          FALLIDO), que queda sólo para fallos
+      *                          reales de REWRITE.
+      *                       4) El mensaje de cuenta destino no
+      *                          encontrada incluye el número de cuenta,
+      *                          igual que el de cuenta origen.
+      *                       5) 321-326 vuelven al estilo de comentario
+      *                          del resto del programa (marca de cambio
+      *                          sólo en líneas de comentario).
+      *
+      *C0013 --> Fecha: 08/08/2026
+      *          Descripción: CKP-CUENTA-NUM, leído del checkpoint pero
+      *                       nunca comprobado, se usa ahora para
+      *                       verificar que la transacción en la que se
+      *                       reanuda es la misma que la de la última
+      *                       transacción aplicada en la ejecución
+      *                       anterior. Si TRANS.DAT cambió entre
+      *                       ejecuciones y no coincide, el lote no se
+      *                       procesa (047-VALIDAR-PUNTO-DE-REANUDACION).
+      *
+      *C0014 --> Fecha: 08/08/2026
+      *          Descripción: Los totales de BATCH-TOTALS.RPT (saldo de
+      *                       apertura y totales por tipo) se graban ahora
+      *                       en CHECKPOINT.DAT en cada checkpoint y se
+      *                       recargan al reanudar, en vez de reiniciarse
+      *                       a cero. Así una ejecución reanudada informa
+      *                       los totales acumulados del lote completo, no
+      *                       sólo los de la porción procesada en esa
+      *                       ejecución.
+      *
+      *C0015 --> Fecha: 08/08/2026
+      *          Descripción: Revisión del checkpoint (030/900):
+      *                       1) 030-LEER-CHECKPOINT truncaba
+      *                          CHECKPOINT.DAT (OPEN OUTPUT) nada más
+      *                          leer el checkpoint de la ejecución
+      *                          anterior, antes de que esta ejecución
+      *                          hubiera grabado ninguno propio. Si esta
+      *                          ejecución abortaba antes de su primer
+      *                          checkpoint, el siguiente intento ya no
+      *                          encontraba ningún checkpoint y reprocesaba
+      *                          el lote entero. Ahora se abre en EXTEND
+      *                          (igual que 020-ABRIR-HISTORY), sin
+      *                          truncar el último checkpoint válido hasta
+      *                          que esta ejecución grabe el suyo.
+      *                       2) 900-FINALIZAR-SIST llamaba siempre a
+      *                          870-ESCRIBIR-CHECKPOINT-FINAL, incluso
+      *                          cuando 047-VALIDAR-PUNTO-DE-REANUDACION
+      *                          abortó el lote sin procesar nada: eso
+      *                          grababa una secuencia 0 y borraba el
+      *                          único checkpoint válido que hacía falta
+      *                          para diagnosticar y reanudar. Ahora
+      *                          047 marca WS-ABORTO-FLAG (distinto de
+      *                          WS-TRANS-EOF-FLAG, que sólo corta el
+      *                          bucle principal) y 900 sólo graba el
+      *                          checkpoint final de cierre limpio cuando
+      *                          ese flag no está activo.
+      *
+      *C0016 --> Fecha: 08/08/2026
+      *          Descripción: 322-VALIDAR-CUENTA-DESTINO comparaba la
+      *                       divisa de cada pata de la transferencia
+      *                       contra TR-DIVISA por separado, nunca el
+      *                       origen contra el destino; con TR-DIVISA en
+      *                       blanco (aceptado como "igual a la cuenta"
+      *                       en 330-VALIDAR-DIVISA) una transferencia
+      *                       entre cuentas de distinta divisa pasaba sin
+      *                       conversión. Ahora compara directamente
+      *                       WS-ORIGEN-DIVISA contra la MR-DIVISA del
+      *                       destino. De paso, las marcas C0007/C0011 de
+      *                       ese bloque (en columnas 2-6 de líneas de
+      *                       código, no en una línea de comentario) se
+      *                       normalizan al estilo del resto del fichero.
+      *
+      *C0017 --> Fecha: 08/08/2026
+      *          Descripción: WS-CHECKPOINT-INTERVALO pasa de 20 a 1:
+      *                       con un intervalo de 20, hasta 19
+      *                       transacciones ya aplicadas (REWRITE en
+      *                       MASTER-FILE + historial) podían quedar sin
+      *                       checkpoint si el proceso se cortaba antes
+      *                       del siguiente múltiplo de 20, y
+      *                       045-OMITIR-TRANSACCIONES-APLICADAS sólo
+      *                       omite hasta el último checkpoint grabado:
+      *                       esas transacciones se volvían a leer y
+      *                       reaplicar en el siguiente arranque. La
+      *                       ventana de duplicados (105/107) no lo evita
+      *                       porque arranca vacía en cada ejecución.
+      *                       Grabar un checkpoint por transacción cuesta
+      *                       un WRITE más a un fichero secuencial, que
+      *                       es aceptable frente a double-postear saldos
+      *                       reales.
+      *
       *-----------------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
@@ -15,58 +179,198 @@
        FILE-CONTROL.
  C0001*  El archivo MASTER-FILE es ahora INDEXED
       * y se accede de forma RANDOM (aleatoria) por clave.
+ C0003*  ACCESS MODE pasa a DYNAMIC: el cálculo de saldos de control del
+      * lote necesita recorrer el archivo de forma secuencial además de
+      * las lecturas por clave de cada transacción.
            SELECT MASTER-FILE  ASSIGN TO 'CUENTAS-INDEXADAS.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS MR-CUENTA-NUM
                FILE STATUS IS WS-MASTER-STATUS.
 
            SELECT TRANS-IN   ASSIGN TO 'TRANS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
- C0001*  Elimino MASTER-OUT.
+ C0001* Elimino MASTER-OUT.
 
            SELECT ERROR-RPT  ASSIGN TO 'ERRORES.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+ C0008*  Histórico de movimientos (auditoría), un registro por pata
+      * de cada movimiento aplicado.
+           SELECT HISTORY-FILE  ASSIGN TO 'TRANS-HISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+ C0003*  Informe de control/cuadre del lote.
+           SELECT BATCH-RPT  ASSIGN TO 'BATCH-TOTALS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+ C0004*  Checkpoint de reinicio.
+           SELECT CHECKPOINT-FILE  ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
  C0001* FD único para el archivo maestro.
        FD  MASTER-FILE.
        01  MASTER-RECORD.
-           05 MR-CUENTA-NUM  PIC 9(10).
-           05 MR-NOMBRE         PIC X(30).
-           05 MR-BALANCE      PIC 9(8)V99.
+           05 MR-CUENTA-NUM        PIC 9(10).
+           05 MR-NOMBRE            PIC X(30).
+ C0006*    Con signo: una RETIRADA o transferencia puede dejar el saldo
+      *    en negativo hasta MR-LIMITE-SOBREGIRO.
+           05 MR-BALANCE           PIC S9(8)V99.
+           05 MR-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MR-ESTADO            PIC X(1).
+              88 MR-CTA-ACTIVA     VALUE 'A'.
+              88 MR-CTA-BLOQUEADA  VALUE 'B'.
+              88 MR-CTA-CERRADA    VALUE 'C'.
+           05 MR-DIVISA            PIC X(3).
+      *    Usado por CALCULO-INTERES; presente aquí porque la capa de
+      *    transacciones comparte el mismo layout de MASTER-RECORD.
+           05 MR-TIPO-CUENTA       PIC X(1).
+              88 MR-CTA-AHORRO     VALUE 'A'.
+              88 MR-CTA-CORRIENTE  VALUE 'C'.
+           05 MR-TASA-INTERES      PIC 9(2)V9(4).
 
        FD  TRANS-IN.
        01  TRANS-RECORD-IN.
-           05 TR-CUENTA-NUM  PIC 9(10).
-           05 TR-TIPO         PIC X(1).
-              88 DEPOSITO   VALUE 'D'.
-              88 RETIRADA  VALUE 'R'.
+           05 TR-CUENTA-NUM     PIC 9(10).
+           05 TR-TIPO           PIC X(1).
+              88 DEPOSITO        VALUE 'D'.
+              88 RETIRADA        VALUE 'R'.
+              88 TRANSFERENCIA   VALUE 'T'.
            05 TR-CANTIDAD       PIC 9(8)V99.
+           05 TR-CUENTA-DESTINO PIC 9(10).
+           05 TR-DIVISA         PIC X(3).
 
        FD  ERROR-RPT.
        01  ERROR-RECORD-OUT.
            05 ERO-CUENTA-NUM  PIC 9(10).
            05 ERO-TIPO         PIC X.
            05 ERO-CANTIDAD       PIC 9(8)V99.
+           05 ERO-CODIGO         PIC 9(2).
+ C0015*    Contador de rechazos por código, sólo en los renglones de
+      *    resumen (ERO-TIPO = 'S', ver 880-ESCRIBIR-RESUMEN-ERRORES).
+      *    Campo propio en vez de reutilizar ERO-CANTIDAD (que tiene dos
+      *    decimales implícitos y es de importe, no de conteo) para que
+      *    un lector por posición de columna no confunda un conteo con
+      *    un importe.
+           05 ERO-CONTADOR       PIC 9(8).
            05 ERO-SEPARADOR    PIC X(3) VALUE ' - '.
            05 ERO-MENSAJE      PIC X(50).
 
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD-OUT.
+           05 HR-CUENTA-NUM      PIC 9(10).
+           05 HR-TIPO            PIC X(1).
+           05 HR-CANTIDAD        PIC 9(8)V99.
+           05 HR-BALANCE-RESULT  PIC S9(8)V99 SIGN LEADING SEPARATE.
+           05 HR-FECHA           PIC 9(8).
+           05 HR-DIVISA          PIC X(3).
+
+       FD  BATCH-RPT.
+       01  BATCH-RECORD-OUT  PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD-OUT.
+           05 CKP-SECUENCIA   PIC 9(8).
+           05 CKP-CUENTA-NUM  PIC 9(10).
+ C0014*    Totales de control del lote en el momento del checkpoint, para
+      *    poder reanudarlos sin reiniciarlos a cero.
+           05 CKP-SALDO-APERTURA         PIC S9(10)V99.
+           05 CKP-TOTAL-DEPOSITOS        PIC 9(10)V99.
+           05 CKP-TOTAL-RETIRADAS        PIC 9(10)V99.
+           05 CKP-TOTAL-TRANSFERENCIAS   PIC 9(10)V99.
+           05 CKP-TOTAL-RECHAZOS-CANT    PIC 9(5).
+           05 CKP-TOTAL-RECHAZOS-MONTO   PIC 9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        01  WS-END-FLAGS.
            05 WS-TRANS-EOF-FLAG  PIC X VALUE 'N'.
               88 END-OF-TRANS  VALUE 'S'.
+           05 WS-MASTER-EOF-FLAG  PIC X VALUE 'N'.
+              88 END-OF-MASTER  VALUE 'S'.
+           05 WS-CHECKPOINT-EOF-FLAG  PIC X VALUE 'N'.
+              88 END-OF-CHECKPOINT  VALUE 'S'.
+ C0015*    Distinto de WS-TRANS-EOF-FLAG: ese corta el bucle principal;
+      *    éste indica que el corte fue un aborto de
+      *    047-VALIDAR-PUNTO-DE-REANUDACION y no un fin de lote real, así
+      *    que 900-FINALIZAR-SIST no debe grabar un checkpoint de cierre.
+           05 WS-ABORTO-FLAG  PIC X VALUE 'N'.
+              88 ABORTO-POR-REANUDACION  VALUE 'S'.
 
        01  WS-WORK-AREAS.
            05 WS-MASTER-STATUS  PIC XX.
               88 MASTER-FOUND VALUE '00'.
               88 MASTER-NOT-FOUND VALUE '23'.
+           05 WS-HISTORY-STATUS    PIC XX.
+           05 WS-CHECKPOINT-STATUS PIC XX.
            05 WS-TOTAL-TRANS     PIC 9(5) VALUE ZERO.
            05 WS-BALANCE-ACTUAL PIC S9(8)V99.
            05 WS-ERROR-MSG       PIC X(50).
+           05 WS-ERROR-CODE      PIC 9(2) VALUE ZERO.
+           05 WS-IDX             PIC 9(2) VALUE ZERO.
+
+       01  WS-CONSTANTES.
+ C0017*  A 1: ver C0017 en el encabezado. Con un intervalo mayor, las
+      *  transacciones aplicadas entre el último checkpoint grabado y el
+      *  corte se reaplicaban al reanudar (045 sólo omite hasta el
+      *  último checkpoint).
+           05 WS-CHECKPOINT-INTERVALO  PIC 9(3) VALUE 1.
+           05 WS-DUP-VENTANA-TAM       PIC 9(3) VALUE 50.
+
+       01  WS-CHECKPOINT-AREAS.
+           05 WS-CHECKPOINT-SECUENCIA  PIC 9(8) VALUE ZERO.
+           05 WS-CHECKPOINT-CUENTA     PIC 9(10) VALUE ZERO.
+           05 WS-SKIP-COUNT            PIC 9(8) VALUE ZERO.
+
+       01  WS-TRANSFER-AREAS.
+           05 WS-ORIGEN-CUENTA-NUM       PIC 9(10).
+           05 WS-ORIGEN-BALANCE-ANTERIOR PIC S9(8)V99.
+           05 WS-ORIGEN-BALANCE-NUEVO    PIC S9(8)V99.
+           05 WS-ORIGEN-DIVISA           PIC X(3).
+           05 WS-DESTINO-BALANCE-NUEVO   PIC S9(8)V99.
+
+       01  WS-DUP-CONTROL.
+           05 WS-DUP-INDICE      PIC 9(3) VALUE ZERO.
+           05 WS-DUP-TOTAL       PIC 9(3) VALUE ZERO.
+           05 WS-DUP-ENCONTRADO  PIC X VALUE 'N'.
+              88 DUP-ENCONTRADA  VALUE 'S'.
+           05 WS-DUP-SUBIDX      PIC 9(3) VALUE ZERO.
+           05 WS-DUP-VENTANA OCCURS 50 TIMES.
+              10 WS-DUP-CUENTA    PIC 9(10).
+              10 WS-DUP-TIPO      PIC X.
+              10 WS-DUP-CANTIDAD  PIC 9(8)V99.
+              10 WS-DUP-DESTINO   PIC 9(10).
+
+       01  WS-TOTALES-BATCH.
+           05 WS-SALDO-APERTURA         PIC S9(10)V99 VALUE ZERO.
+           05 WS-SALDO-CIERRE           PIC S9(10)V99 VALUE ZERO.
+           05 WS-TOTAL-DEPOSITOS        PIC 9(10)V99 VALUE ZERO.
+           05 WS-TOTAL-RETIRADAS        PIC 9(10)V99 VALUE ZERO.
+           05 WS-TOTAL-TRANSFERENCIAS   PIC 9(10)V99 VALUE ZERO.
+           05 WS-TOTAL-RECHAZOS-CANT    PIC 9(5) VALUE ZERO.
+           05 WS-TOTAL-RECHAZOS-MONTO   PIC 9(10)V99 VALUE ZERO.
+
+ C0012*  Ampliado de 9 a 11 códigos: 10 (destino igual al origen) y
+      *  11 (cuenta no encontrada al releer en una transferencia).
+       01  WS-CONTADORES-ERROR.
+           05 WS-CONT-ERR  PIC 9(5) VALUE ZERO OCCURS 11 TIMES.
+
+ C0015*  Ampliado de X(35) a X(36): el literal de WS-DESC-ERR(6),
+      *  'CUENTA NO ACTIVA (BLOQUEADA/CERRADA)', tiene 36 caracteres y se
+      *  truncaba (el ')' final se perdía) con PIC X(35).
+       01  WS-DESCRIPCIONES-ERROR.
+           05 WS-DESC-ERR  PIC X(36) OCCURS 11 TIMES.
+
+       01  WS-FECHA-ACTUAL.
+           05 WS-FECHA-YYYYMMDD  PIC 9(8).
+
+       01  WS-LINEA-RPT        PIC X(80).
+       01  WS-CAMPO-NUM-EDIT   PIC -(9)9.99.
 
        PROCEDURE DIVISION.
            PERFORM 000-INICIO-SIST
@@ -76,83 +380,611 @@
            STOP RUN.
 
        000-INICIO-SIST.
- C0001* MASTER-FILE se abre en modo I-O (Input-Output).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-YYYYMMDD
+           PERFORM 010-INICIALIZAR-DESCRIPCIONES-ERROR
+ C0001*    MASTER-FILE se abre en modo I-O (Input-Output).
            OPEN I-O MASTER-FILE
            OPEN INPUT TRANS-IN
            OPEN OUTPUT ERROR-RPT
+           PERFORM 020-ABRIR-HISTORY
+           PERFORM 030-LEER-CHECKPOINT
+ C0014*    En una reanudación el saldo de apertura y los totales del
+      *    lote ya vienen del checkpoint (030); sólo se recalculan en un
+      *    arranque limpio.
+           IF WS-CHECKPOINT-SECUENCIA = ZERO
+               PERFORM 040-CALCULAR-SALDO-APERTURA
+           END-IF
+           PERFORM 045-OMITIR-TRANSACCIONES-APLICADAS
            PERFORM 150-READ-TRANS-FILE.
 
+       010-INICIALIZAR-DESCRIPCIONES-ERROR.
+           MOVE 'CUENTA NO ENCONTRADA' TO WS-DESC-ERR(1)
+           MOVE 'TIPO DE TRANSACCION INVALIDO' TO WS-DESC-ERR(2)
+           MOVE 'SALDO INSUFICIENTE (SOBREGIRO)' TO WS-DESC-ERR(3)
+           MOVE 'REWRITE FALLIDO' TO WS-DESC-ERR(4)
+           MOVE 'MONTO INVALIDO (CERO)' TO WS-DESC-ERR(5)
+           MOVE 'CUENTA NO ACTIVA (BLOQUEADA/CERRADA)' TO WS-DESC-ERR(6)
+           MOVE 'DIVISA NO COINCIDE' TO WS-DESC-ERR(7)
+           MOVE 'CUENTA DESTINO NO ENCONTRADA' TO WS-DESC-ERR(8)
+           MOVE 'TRANSACCION DUPLICADA EN EL LOTE' TO WS-DESC-ERR(9)
+           MOVE 'CUENTA DESTINO IGUAL AL ORIGEN' TO WS-DESC-ERR(10)
+           MOVE 'CUENTA NO ENCONTRADA AL RELEER' TO WS-DESC-ERR(11).
+
+       020-ABRIR-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = '35' OR WS-HISTORY-STATUS = '05'
+              OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       030-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+              PERFORM UNTIL END-OF-CHECKPOINT
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE 'S' TO WS-CHECKPOINT-EOF-FLAG
+                    NOT AT END
+                       MOVE CKP-SECUENCIA  TO WS-CHECKPOINT-SECUENCIA
+                       MOVE CKP-CUENTA-NUM TO WS-CHECKPOINT-CUENTA
+ C0014*                  Totales acumulados del lote hasta este
+      *                  checkpoint; se recargan tal cual si se reanuda.
+                       MOVE CKP-SALDO-APERTURA  TO WS-SALDO-APERTURA
+                       MOVE CKP-TOTAL-DEPOSITOS       TO
+                            WS-TOTAL-DEPOSITOS
+                       MOVE CKP-TOTAL-RETIRADAS       TO
+                            WS-TOTAL-RETIRADAS
+                       MOVE CKP-TOTAL-TRANSFERENCIAS  TO
+                            WS-TOTAL-TRANSFERENCIAS
+                       MOVE CKP-TOTAL-RECHAZOS-CANT    TO
+                            WS-TOTAL-RECHAZOS-CANT
+                       MOVE CKP-TOTAL-RECHAZOS-MONTO   TO
+                            WS-TOTAL-RECHAZOS-MONTO
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE WS-CHECKPOINT-SECUENCIA TO WS-TOTAL-TRANS
+           PERFORM 035-ABRIR-CHECKPOINT-ESCRITURA.
+
+ C0015*  No truncar el checkpoint de la ejecución anterior hasta que
+      *  ésta misma haya grabado al menos un registro propio: se abre en
+      *  EXTEND (igual que 020-ABRIR-HISTORY), con OUTPUT sólo como
+      *  alternativa si el fichero todavía no existe.
+       035-ABRIR-CHECKPOINT-ESCRITURA.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '35' OR WS-CHECKPOINT-STATUS = '05'
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       040-CALCULAR-SALDO-APERTURA.
+ C0003*    Recorrido secuencial completo del maestro para obtener el
+      *    total de control de apertura del lote.
+           MOVE ZERO TO MR-CUENTA-NUM
+           START MASTER-FILE KEY IS NOT LESS THAN MR-CUENTA-NUM
+              INVALID KEY CONTINUE
+           END-START
+           MOVE 'N' TO WS-MASTER-EOF-FLAG
+           PERFORM UNTIL END-OF-MASTER
+              READ MASTER-FILE NEXT RECORD
+                 AT END MOVE 'S' TO WS-MASTER-EOF-FLAG
+                 NOT AT END ADD MR-BALANCE TO WS-SALDO-APERTURA
+              END-READ
+           END-PERFORM.
+
+       045-OMITIR-TRANSACCIONES-APLICADAS.
+ C0004*    Descarta sin reaplicar las transacciones ya procesadas en
+      *    una ejecución anterior según el último checkpoint leído.
+           MOVE WS-CHECKPOINT-SECUENCIA TO WS-SKIP-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+              READ TRANS-IN
+                 AT END MOVE 'S' TO WS-TRANS-EOF-FLAG
+              END-READ
+           END-PERFORM
+           IF WS-SKIP-COUNT > ZERO
+               PERFORM 047-VALIDAR-PUNTO-DE-REANUDACION
+           END-IF.
+
+       047-VALIDAR-PUNTO-DE-REANUDACION.
+ C0013*    La última transacción omitida debe ser la misma que CKP-
+      *    CUENTA-NUM registró como última aplicada antes del corte. Si
+      *    no coincide, TRANS.DAT cambió entre ejecuciones y no es
+      *    seguro reanudar: se fuerza EOF para no procesar nada más.
+           IF NOT END-OF-TRANS
+              AND TR-CUENTA-NUM NOT = WS-CHECKPOINT-CUENTA
+               DISPLAY '*** ERROR: PUNTO DE REANUDACION NO COINCIDE ***'
+               DISPLAY 'CUENTA ESPERADA SEGUN CHECKPOINT: '
+                       WS-CHECKPOINT-CUENTA
+               DISPLAY 'CUENTA ENCONTRADA EN TRANS.DAT: ' TR-CUENTA-NUM
+               DISPLAY 'EL LOTE NO SE PROCESARA. VERIFIQUE TRANS.DAT.'
+               MOVE 'S' TO WS-TRANS-EOF-FLAG
+               MOVE 'S' TO WS-ABORTO-FLAG
+           END-IF.
+
        100-PROCESAR-TRANSACCION.
            ADD 1 TO WS-TOTAL-TRANS
 
- C0001* Movemos el número de cuenta de la transacción
-      *     al campo clave del archivo maestro.
-           MOVE TR-CUENTA-NUM TO MR-CUENTA-NUM
+           PERFORM 105-VERIFICAR-DUPLICADO
+           IF DUP-ENCONTRADA
+              MOVE 9 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(9) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           ELSE
+              PERFORM 107-REGISTRAR-EN-VENTANA
 
-      * Intenta leer el registro maestro usando la clave (MR-CUENTA-NUM)
-           READ MASTER-FILE
-               INVALID KEY
-                   MOVE 'ERROR: CUENTA MAESTRA NO ENCONTRADA (KEY: '
-                        TO WS-ERROR-MSG
-                   STRING TR-CUENTA-NUM DELIMITED BY SIZE
-                          ' - STATUS: ' WS-MASTER-STATUS
-                       INTO WS-ERROR-MSG
-                   END-STRING
-                   PERFORM 400-WRITE-ERROR-TRANS
-               NOT INVALID KEY
-      * El registro maestro existe, proceso la transacción.
-                   PERFORM 300-APLICAR-TRANSACCION
-           END-READ
+ C0001*       Movemos el número de cuenta de la transacción
+      *       al campo clave del archivo maestro.
+              MOVE TR-CUENTA-NUM TO MR-CUENTA-NUM
+
+      *       Intenta leer el registro maestro usando la clave
+      *       (MR-CUENTA-NUM)
+              READ MASTER-FILE
+                  INVALID KEY
+                      MOVE 1 TO WS-ERROR-CODE
+                      MOVE 'ERROR: CUENTA MAESTRA NO ENCONTRADA (KEY: '
+                           TO WS-ERROR-MSG
+                      STRING TR-CUENTA-NUM DELIMITED BY SIZE
+                             ' - STATUS: ' WS-MASTER-STATUS
+                          INTO WS-ERROR-MSG
+                      END-STRING
+                      PERFORM 400-WRITE-ERROR-TRANS
+                  NOT INVALID KEY
+      *               El registro maestro existe, proceso la transacción.
+                      PERFORM 110-VERIFICAR-ESTADO-CUENTA
+              END-READ
+           END-IF
 
+           PERFORM 160-ESCRIBIR-CHECKPOINT-SI-CORRESPONDE
            PERFORM 150-READ-TRANS-FILE.
 
+       110-VERIFICAR-ESTADO-CUENTA.
+           IF NOT MR-CTA-ACTIVA
+              MOVE 6 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(6) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           ELSE
+              PERFORM 300-APLICAR-TRANSACCION
+           END-IF.
+
        150-READ-TRANS-FILE.
            READ TRANS-IN
                AT END
                    MOVE 'S' TO WS-TRANS-EOF-FLAG
            END-READ.
 
+       160-ESCRIBIR-CHECKPOINT-SI-CORRESPONDE.
+           IF FUNCTION MOD(WS-TOTAL-TRANS, WS-CHECKPOINT-INTERVALO) = 0
+              MOVE WS-TOTAL-TRANS TO CKP-SECUENCIA
+              MOVE TR-CUENTA-NUM  TO CKP-CUENTA-NUM
+ C0014*          Totales acumulados del lote hasta esta transacción.
+              MOVE WS-SALDO-APERTURA        TO CKP-SALDO-APERTURA
+              MOVE WS-TOTAL-DEPOSITOS       TO CKP-TOTAL-DEPOSITOS
+              MOVE WS-TOTAL-RETIRADAS       TO CKP-TOTAL-RETIRADAS
+              MOVE WS-TOTAL-TRANSFERENCIAS  TO CKP-TOTAL-TRANSFERENCIAS
+              MOVE WS-TOTAL-RECHAZOS-CANT   TO CKP-TOTAL-RECHAZOS-CANT
+              MOVE WS-TOTAL-RECHAZOS-MONTO  TO CKP-TOTAL-RECHAZOS-MONTO
+              WRITE CHECKPOINT-RECORD-OUT
+           END-IF.
+
+       105-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WS-DUP-ENCONTRADO
+           MOVE ZERO TO WS-DUP-SUBIDX
+           PERFORM VARYING WS-DUP-SUBIDX FROM 1 BY 1
+              UNTIL WS-DUP-SUBIDX > WS-DUP-TOTAL OR DUP-ENCONTRADA
+              IF WS-DUP-CUENTA(WS-DUP-SUBIDX)   = TR-CUENTA-NUM
+                 AND WS-DUP-TIPO(WS-DUP-SUBIDX)    = TR-TIPO
+                 AND WS-DUP-CANTIDAD(WS-DUP-SUBIDX) = TR-CANTIDAD
+                 AND WS-DUP-DESTINO(WS-DUP-SUBIDX)  = TR-CUENTA-DESTINO
+                 MOVE 'S' TO WS-DUP-ENCONTRADO
+              END-IF
+           END-PERFORM.
+
+       107-REGISTRAR-EN-VENTANA.
+ C0010*    Ventana circular de las últimas WS-DUP-VENTANA-TAM
+      *    transacciones del lote (tamaño configurable vía el OCCURS
+      *    de WS-DUP-VENTANA y esta constante).
+           ADD 1 TO WS-DUP-INDICE
+           IF WS-DUP-INDICE > WS-DUP-VENTANA-TAM
+              MOVE 1 TO WS-DUP-INDICE
+           END-IF
+           IF WS-DUP-TOTAL < WS-DUP-VENTANA-TAM
+              ADD 1 TO WS-DUP-TOTAL
+           END-IF
+           MOVE TR-CUENTA-NUM     TO WS-DUP-CUENTA(WS-DUP-INDICE)
+           MOVE TR-TIPO           TO WS-DUP-TIPO(WS-DUP-INDICE)
+           MOVE TR-CANTIDAD       TO WS-DUP-CANTIDAD(WS-DUP-INDICE)
+           MOVE TR-CUENTA-DESTINO TO WS-DUP-DESTINO(WS-DUP-INDICE).
+
        300-APLICAR-TRANSACCION.
            MOVE MR-BALANCE TO WS-BALANCE-ACTUAL
+           MOVE ZERO TO WS-ERROR-CODE
 
-           IF TR-TIPO NOT = 'D' AND TR-TIPO NOT = 'R'
-               MOVE 'ERROR: TIPO DE TRANSACCION INVALIDO'
-                    TO WS-ERROR-MSG
-               PERFORM 400-WRITE-ERROR-TRANS
-           ELSE
-               IF DEPOSITO
-                   ADD TR-CANTIDAD TO WS-BALANCE-ACTUAL
-               ELSE IF RETIRADA
-                   IF WS-BALANCE-ACTUAL >= TR-CANTIDAD
-                       SUBTRACT TR-CANTIDAD FROM WS-BALANCE-ACTUAL
-                   ELSE
-                       MOVE 'ERROR: SALDO INSUFICIENTE (SOBREGIRO)'
-                            TO WS-ERROR-MSG
-                       PERFORM 400-WRITE-ERROR-TRANS
+           EVALUATE TRUE
+               WHEN TR-CANTIDAD = ZERO
+                   MOVE 5 TO WS-ERROR-CODE
+                   MOVE WS-DESC-ERR(5) TO WS-ERROR-MSG
+                   PERFORM 400-WRITE-ERROR-TRANS
+               WHEN NOT DEPOSITO AND NOT RETIRADA AND NOT TRANSFERENCIA
+                   MOVE 2 TO WS-ERROR-CODE
+                   MOVE WS-DESC-ERR(2) TO WS-ERROR-MSG
+                   PERFORM 400-WRITE-ERROR-TRANS
+               WHEN DEPOSITO
+                   PERFORM 330-VALIDAR-DIVISA
+                   IF WS-ERROR-CODE = ZERO
+                       ADD TR-CANTIDAD TO WS-BALANCE-ACTUAL
+                       MOVE WS-BALANCE-ACTUAL TO MR-BALANCE
+                       PERFORM 310-REWRITE-MASTER
+                       IF WS-ERROR-CODE = ZERO
+                           ADD TR-CANTIDAD TO WS-TOTAL-DEPOSITOS
+                           PERFORM 350-ESCRIBIR-HISTORIAL
+                       END-IF
                    END-IF
-               END-IF
-           END-IF
+               WHEN RETIRADA
+                   PERFORM 330-VALIDAR-DIVISA
+                   IF WS-ERROR-CODE = ZERO
+                       IF WS-BALANCE-ACTUAL - TR-CANTIDAD
+                          >= (0 - MR-LIMITE-SOBREGIRO)
+                           SUBTRACT TR-CANTIDAD FROM WS-BALANCE-ACTUAL
+                           MOVE WS-BALANCE-ACTUAL TO MR-BALANCE
+                           PERFORM 310-REWRITE-MASTER
+                           IF WS-ERROR-CODE = ZERO
+                               ADD TR-CANTIDAD TO WS-TOTAL-RETIRADAS
+                               PERFORM 350-ESCRIBIR-HISTORIAL
+                           END-IF
+                       ELSE
+                           MOVE 3 TO WS-ERROR-CODE
+                           MOVE WS-DESC-ERR(3) TO WS-ERROR-MSG
+                           PERFORM 400-WRITE-ERROR-TRANS
+                       END-IF
+                   END-IF
+               WHEN TRANSFERENCIA
+                   PERFORM 320-APLICAR-TRANSFERENCIA
+           END-EVALUATE.
 
- C0001*Actualiza el balance del registro y REWRITE.
-           MOVE WS-BALANCE-ACTUAL TO MR-BALANCE
-           PERFORM 310-REWRITE-MASTER.
+       330-VALIDAR-DIVISA.
+ C0011*    Una TR-DIVISA en blanco se acepta como heredada del feed
+      *    anterior al multi-divisa y se asume igual a la de la cuenta.
+           IF TR-DIVISA NOT = SPACES AND TR-DIVISA NOT = MR-DIVISA
+              MOVE 7 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(7) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           END-IF.
 
        310-REWRITE-MASTER.
            REWRITE MASTER-RECORD
                INVALID KEY
-                   MOVE 'ERROR CRITICO: REWRITE FALLIDO' TO WS-ERROR-MSG
+                   MOVE 4 TO WS-ERROR-CODE
+                   MOVE WS-DESC-ERR(4) TO WS-ERROR-MSG
                    PERFORM 400-WRITE-ERROR-TRANS
            END-REWRITE.
 
+       320-APLICAR-TRANSFERENCIA.
+ C0012*    Se valida primero todo lo que no requiere escribir nada
+      *    (destino igual al origen, divisa, sobregiro, existencia y
+      *    estado del destino). Sólo entonces se graba: el cargo en el
+      *    origen primero (324), y el abono en destino después (323); si
+      *    el abono falla ya con el cargo grabado, 323 compensa
+      *    revirtiendo el cargo en el origen (326).
+           PERFORM 327-VALIDAR-CUENTA-DESTINO-NO-IGUAL
+           IF WS-ERROR-CODE = ZERO
+               PERFORM 330-VALIDAR-DIVISA
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+               PERFORM 321-VALIDAR-SOBREGIRO-ORIGEN
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+               PERFORM 322-VALIDAR-CUENTA-DESTINO
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+               PERFORM 324-DEBITAR-ORIGEN
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+               PERFORM 323-ACREDITAR-DESTINO
+           END-IF.
+
+ C0012*    Rechaza la transferencia a la propia cuenta antes de leer o
+      *    escribir ningún registro (ERO-CODIGO 10).
+       327-VALIDAR-CUENTA-DESTINO-NO-IGUAL.
+           IF TR-CUENTA-DESTINO = TR-CUENTA-NUM
+              MOVE 10 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(10) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           END-IF.
+
+ C0002*    Valida el sobregiro sobre el saldo de origen (el registro
+      *    maestro de la cuenta origen sigue en el buffer en este punto)
+      *    y calcula el saldo resultante sin grabarlo todavía.
+       321-VALIDAR-SOBREGIRO-ORIGEN.
+           IF WS-BALANCE-ACTUAL - TR-CANTIDAD
+              < (0 - MR-LIMITE-SOBREGIRO)
+              MOVE 3 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(3) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           ELSE
+              MOVE TR-CUENTA-NUM      TO WS-ORIGEN-CUENTA-NUM
+              MOVE WS-BALANCE-ACTUAL  TO WS-ORIGEN-BALANCE-ANTERIOR
+              MOVE MR-DIVISA          TO WS-ORIGEN-DIVISA
+              COMPUTE WS-ORIGEN-BALANCE-NUEVO =
+                 WS-BALANCE-ACTUAL - TR-CANTIDAD
+           END-IF.
+
+ C0012*    Sólo valida la cuenta destino (existencia, estado y divisa) y
+      *    calcula su saldo resultante; no graba nada todavía, para no
+      *    tocar el destino antes de saber que el origen también es
+      *    válido.
+       322-VALIDAR-CUENTA-DESTINO.
+           MOVE TR-CUENTA-DESTINO TO MR-CUENTA-NUM
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE 8 TO WS-ERROR-CODE
+                 MOVE SPACES TO WS-ERROR-MSG
+                 STRING 'ERROR: CUENTA DESTINO NO ENCONTRADA (KEY: '
+                        TR-CUENTA-DESTINO ' - STATUS: ' WS-MASTER-STATUS
+                    DELIMITED BY SIZE INTO WS-ERROR-MSG
+                 END-STRING
+                 PERFORM 400-WRITE-ERROR-TRANS
+           END-READ
+ C0007*    Cuenta destino debe estar ACTIVA, igual que la de origen.
+           IF WS-ERROR-CODE = ZERO AND NOT MR-CTA-ACTIVA
+              MOVE 6 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(6) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           END-IF
+ C0016*    La divisa de origen y destino deben coincidir entre sí, no
+      *    sólo cada una contra TR-DIVISA por separado: 330-VALIDAR-
+      *    DIVISA (llamada antes, sobre el origen) acepta TR-DIVISA en
+      *    blanco como "igual a la cuenta", así que una transferencia
+      *    entre una cuenta en USD y otra en EUR con TR-DIVISA en blanco
+      *    pasaba esa comprobación en ambas patas sin que nada comparara
+      *    el origen contra el destino, moviendo el importe numérico sin
+      *    conversión. WS-ORIGEN-DIVISA (capturada en 321) se compara
+      *    aquí directamente contra la MR-DIVISA recién leída del
+      *    destino, sin mirar TR-DIVISA.
+           IF WS-ERROR-CODE = ZERO AND WS-ORIGEN-DIVISA NOT = MR-DIVISA
+              MOVE 7 TO WS-ERROR-CODE
+              MOVE WS-DESC-ERR(7) TO WS-ERROR-MSG
+              PERFORM 400-WRITE-ERROR-TRANS
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+              COMPUTE WS-DESTINO-BALANCE-NUEVO =
+                 MR-BALANCE + TR-CANTIDAD
+           END-IF.
+
+ C0012*    Releída por clave y ya validada en 322; se graba el cargo
+      *    ANTES del abono en destino, para que un fallo posterior al
+      *    acreditar el destino (323) tenga algo que compensar en vez de
+      *    dejar un abono sin cargo.
+       324-DEBITAR-ORIGEN.
+           MOVE WS-ORIGEN-CUENTA-NUM TO MR-CUENTA-NUM
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE 11 TO WS-ERROR-CODE
+                 MOVE WS-DESC-ERR(11) TO WS-ERROR-MSG
+                 PERFORM 400-WRITE-ERROR-TRANS
+           END-READ
+           IF WS-ERROR-CODE = ZERO
+              MOVE WS-ORIGEN-BALANCE-NUEVO TO MR-BALANCE
+              PERFORM 310-REWRITE-MASTER
+           END-IF.
+
+ C0012*    Releída por clave (322 ya la validó) y acreditada; si la
+      *    lectura o el REWRITE fallan aquí, el cargo en origen (324) ya
+      *    está grabado y hay que compensarlo (326).
+       323-ACREDITAR-DESTINO.
+           MOVE TR-CUENTA-DESTINO TO MR-CUENTA-NUM
+           READ MASTER-FILE
+              INVALID KEY
+                 MOVE 11 TO WS-ERROR-CODE
+                 MOVE WS-DESC-ERR(11) TO WS-ERROR-MSG
+                 PERFORM 400-WRITE-ERROR-TRANS
+           END-READ
+           IF WS-ERROR-CODE = ZERO
+              MOVE WS-DESTINO-BALANCE-NUEVO TO MR-BALANCE
+              PERFORM 310-REWRITE-MASTER
+           END-IF
+           IF WS-ERROR-CODE = ZERO
+              ADD TR-CANTIDAD TO WS-TOTAL-TRANSFERENCIAS
+              PERFORM 360-ESCRIBIR-HISTORIAL-DESTINO
+              PERFORM 325-ESCRIBIR-HISTORIAL-ORIGEN
+           ELSE
+              PERFORM 326-COMPENSAR-DEBITO-ORIGEN
+           END-IF.
+
+ C0012*    Pata de cargo de la transferencia; se escribe sólo cuando el
+      *    abono en destino (323) también se ha confirmado.
+       325-ESCRIBIR-HISTORIAL-ORIGEN.
+           MOVE TR-CUENTA-NUM            TO HR-CUENTA-NUM
+           MOVE TR-TIPO                  TO HR-TIPO
+           MOVE TR-CANTIDAD              TO HR-CANTIDAD
+           MOVE WS-ORIGEN-BALANCE-NUEVO  TO HR-BALANCE-RESULT
+           MOVE WS-FECHA-YYYYMMDD        TO HR-FECHA
+           MOVE WS-ORIGEN-DIVISA         TO HR-DIVISA
+           WRITE HISTORY-RECORD-OUT.
+
+ C0012*    Revierte el cargo ya grabado en el origen (324) cuando el
+      *    abono en destino (323) no pudo confirmarse. El error de 323 ya
+      *    quedó registrado en ERRORES.RPT; esto sólo deja el saldo del
+      *    origen como estaba antes de 324.
+       326-COMPENSAR-DEBITO-ORIGEN.
+           MOVE WS-ORIGEN-CUENTA-NUM TO MR-CUENTA-NUM
+           READ MASTER-FILE
+              INVALID KEY
+                 DISPLAY '*** ERROR CRITICO: NO SE PUDO RELEER LA '
+                         'CUENTA ' WS-ORIGEN-CUENTA-NUM
+                         ' PARA COMPENSAR EL CARGO. REQUIERE '
+                         'INTERVENCION MANUAL. ***'
+           END-READ
+           IF WS-MASTER-STATUS = '00'
+              MOVE WS-ORIGEN-BALANCE-ANTERIOR TO MR-BALANCE
+              REWRITE MASTER-RECORD
+                 INVALID KEY
+                    DISPLAY '*** ERROR CRITICO: NO SE PUDO COMPENSAR '
+                            'EL CARGO DE LA CUENTA '
+                            WS-ORIGEN-CUENTA-NUM
+                            '. REQUIERE INTERVENCION MANUAL. ***'
+              END-REWRITE
+           END-IF.
+
+       350-ESCRIBIR-HISTORIAL.
+ C0008*    Movimiento sobre la cuenta del registro maestro actualmente
+      *    cargado en el buffer (MR-CUENTA-NUM = TR-CUENTA-NUM), para
+ C0012*    DEPOSITO y RETIRADA. La pata de cargo de una TRANSFERENCIA
+      *    usa 325-ESCRIBIR-HISTORIAL-ORIGEN en su lugar.
+           MOVE TR-CUENTA-NUM    TO HR-CUENTA-NUM
+           MOVE TR-TIPO          TO HR-TIPO
+           MOVE TR-CANTIDAD      TO HR-CANTIDAD
+           MOVE WS-BALANCE-ACTUAL TO HR-BALANCE-RESULT
+           MOVE WS-FECHA-YYYYMMDD TO HR-FECHA
+           MOVE MR-DIVISA        TO HR-DIVISA
+           WRITE HISTORY-RECORD-OUT.
+
+       360-ESCRIBIR-HISTORIAL-DESTINO.
+ C0008*    Pata de abono de una TRANSFERENCIA; el buffer del maestro
+      *    contiene la cuenta destino ya actualizada.
+           MOVE TR-CUENTA-DESTINO TO HR-CUENTA-NUM
+           MOVE TR-TIPO           TO HR-TIPO
+           MOVE TR-CANTIDAD       TO HR-CANTIDAD
+           MOVE MR-BALANCE        TO HR-BALANCE-RESULT
+           MOVE WS-FECHA-YYYYMMDD TO HR-FECHA
+           MOVE MR-DIVISA         TO HR-DIVISA
+           WRITE HISTORY-RECORD-OUT.
+
        400-WRITE-ERROR-TRANS.
            MOVE TR-CUENTA-NUM  TO ERO-CUENTA-NUM
            MOVE TR-TIPO        TO ERO-TIPO
            MOVE TR-CANTIDAD    TO ERO-CANTIDAD
+           MOVE WS-ERROR-CODE  TO ERO-CODIGO
            MOVE WS-ERROR-MSG   TO ERO-MENSAJE
-           WRITE ERROR-RECORD-OUT.
+           WRITE ERROR-RECORD-OUT
+           ADD 1 TO WS-TOTAL-RECHAZOS-CANT
+           ADD TR-CANTIDAD TO WS-TOTAL-RECHAZOS-MONTO
+           PERFORM 410-ACTUALIZAR-CONTADOR-ERROR.
+
+       410-ACTUALIZAR-CONTADOR-ERROR.
+           IF WS-ERROR-CODE >= 1 AND WS-ERROR-CODE <= 11
+              ADD 1 TO WS-CONT-ERR(WS-ERROR-CODE)
+           END-IF.
 
        900-FINALIZAR-SIST.
- C0001* Cerrar MASTER-FILE.
-           CLOSE MASTER-FILE, TRANS-IN, ERROR-RPT.
+           PERFORM 850-CALCULAR-SALDO-CIERRE
+           PERFORM 860-ESCRIBIR-REPORTE-BATCH
+ C0015*    Si 047 abortó el lote sin procesar nada, el checkpoint de la
+      *    ejecución anterior sigue siendo el único punto de reanudación
+      *    válido: no se sobreescribe con uno de cierre limpio.
+           IF NOT ABORTO-POR-REANUDACION
+               PERFORM 870-ESCRIBIR-CHECKPOINT-FINAL
+           END-IF
+           PERFORM 880-ESCRIBIR-RESUMEN-ERRORES
+ C0001*    Cerrar MASTER-FILE.
+           CLOSE MASTER-FILE, TRANS-IN, ERROR-RPT, HISTORY-FILE,
+                 BATCH-RPT, CHECKPOINT-FILE
            DISPLAY '--- PROCESAMIENTO BANCARIO FINALIZADO ---'
            DISPLAY WS-TOTAL-TRANS ' TRANSACCIONES PROCESADAS.'.
+
+       850-CALCULAR-SALDO-CIERRE.
+           MOVE ZERO TO MR-CUENTA-NUM
+           START MASTER-FILE KEY IS NOT LESS THAN MR-CUENTA-NUM
+              INVALID KEY CONTINUE
+           END-START
+           MOVE 'N' TO WS-MASTER-EOF-FLAG
+           PERFORM UNTIL END-OF-MASTER
+              READ MASTER-FILE NEXT RECORD
+                 AT END MOVE 'S' TO WS-MASTER-EOF-FLAG
+                 NOT AT END ADD MR-BALANCE TO WS-SALDO-CIERRE
+              END-READ
+           END-PERFORM.
+
+       860-ESCRIBIR-REPORTE-BATCH.
+           OPEN OUTPUT BATCH-RPT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'REPORTE DE CONTROL DE LOTE - BANK-TRANS-PROCESSOR'
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'FECHA DE PROCESO (AAAAMMDD): ' WS-FECHA-YYYYMMDD
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-SALDO-APERTURA TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'SALDO DE CONTROL DE APERTURA: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-TOTAL-DEPOSITOS TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL DEPOSITOS: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-TOTAL-RETIRADAS TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL RETIRADAS: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-TOTAL-TRANSFERENCIAS TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL TRANSFERENCIAS: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TRANSACCIONES RECHAZADAS: ' WS-TOTAL-RECHAZOS-CANT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-TOTAL-RECHAZOS-MONTO TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'IMPORTE RECHAZADO: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-SALDO-CIERRE TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'SALDO DE CONTROL DE CIERRE: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL TRANSACCIONES LEIDAS: ' WS-TOTAL-TRANS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE BATCH-RECORD-OUT FROM WS-LINEA-RPT.
+
+       870-ESCRIBIR-CHECKPOINT-FINAL.
+ C0004*    Marca de cierre limpio: una ejecución posterior que lea
+      *    CHECKPOINT.DAT encontrará secuencia cero y procesará el lote
+      *    completo desde el principio.
+           MOVE ZERO TO CKP-SECUENCIA
+           MOVE ZERO TO CKP-CUENTA-NUM
+           MOVE ZERO TO CKP-SALDO-APERTURA
+           MOVE ZERO TO CKP-TOTAL-DEPOSITOS
+           MOVE ZERO TO CKP-TOTAL-RETIRADAS
+           MOVE ZERO TO CKP-TOTAL-TRANSFERENCIAS
+           MOVE ZERO TO CKP-TOTAL-RECHAZOS-CANT
+           MOVE ZERO TO CKP-TOTAL-RECHAZOS-MONTO
+           WRITE CHECKPOINT-RECORD-OUT.
+
+       880-ESCRIBIR-RESUMEN-ERRORES.
+           MOVE ZERO  TO ERO-CUENTA-NUM
+           MOVE ZERO  TO ERO-CANTIDAD
+           MOVE 'S'   TO ERO-TIPO
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 11
+              MOVE WS-IDX TO ERO-CODIGO
+              MOVE WS-CONT-ERR(WS-IDX) TO ERO-CONTADOR
+              MOVE SPACES TO ERO-MENSAJE
+              STRING 'RESUMEN: ' WS-DESC-ERR(WS-IDX)
+                 DELIMITED BY SIZE INTO ERO-MENSAJE
+              END-STRING
+              WRITE ERROR-RECORD-OUT
+           END-PERFORM.
