@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRAR-CUENTAS.
+      * PROPOSITO: Convierte un CUENTAS-INDEXADAS.DAT con el layout
+      * original (MR-CUENTA-NUM, MR-NOMBRE, MR-BALANCE sin signo) a un
+      * fichero nuevo con el layout ampliado que usan BANK-TRANS-
+      * PROCESSOR, LISTADO-CUENTAS, NUEVA-CUENTA, ESTADO-CUENTA y
+      * CALCULO-INTERES (saldo con signo, límite de sobregiro, estado,
+      * divisa, tipo de cuenta y tasa de interés).
+      *
+      * PROCEDIMIENTO DE MIGRACION (fuera de este programa):
+      *   1. Detener todos los programas que usan CUENTAS-INDEXADAS.DAT.
+      *   2. Renombrar el fichero de producción actual (layout antiguo)
+      *      a CUENTAS-INDEXADAS.DAT.OLD (junto con su índice, si el
+      *      sistema de ficheros lo expone como fichero aparte).
+      *   3. Ejecutar MIGRAR-CUENTAS. Lee CUENTAS-INDEXADAS.DAT.OLD con
+      *      el layout antiguo y escribe CUENTAS-INDEXADAS.DAT -el
+      *      nombre canónico- con el layout nuevo, asignando valores por
+      *      defecto a los campos que no existían (ver 200-CONVERTIR-
+      *      CUENTA): MR-LIMITE-SOBREGIRO 0, MR-ESTADO 'A' (activa),
+      *      MR-DIVISA 'EUR', MR-TIPO-CUENTA 'C' (corriente, para no
+      *      empezar a devengar intereses en CALCULO-INTERES sobre
+      *      cuentas migradas sin clasificar) y MR-TASA-INTERES 0.
+      *   4. Revisar INFORME-MIGRACION.RPT (cuentas leídas/convertidas/
+      *      rechazadas) antes de reanudar el resto de los programas.
+      *   5. Conservar CUENTAS-INDEXADAS.DAT.OLD como copia de
+      *      seguridad hasta confirmar que la migración es correcta.
+      *-----------------------------------------------------------------------*
+      *CAMBIOS:
+      *C0001 --> Fecha: 08/08/2026
+      *          Descripción: Programa nuevo, en respuesta a la revisión
+      *                       del cambio que amplió MASTER-RECORD (saldo
+      *                       con signo y los cinco campos nuevos) sin
+      *                       dejar una forma de convertir un
+      *                       CUENTAS-INDEXADAS.DAT ya existente con el
+      *                       layout antiguo.
+      *
+      *-----------------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+ C0001*  Fichero de origen: layout antiguo, de sólo lectura.
+           SELECT MASTER-OLD  ASSIGN TO 'CUENTAS-INDEXADAS.DAT.OLD'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MRO-CUENTA-NUM
+               FILE STATUS IS WS-OLD-STATUS.
+
+ C0001*  Fichero de destino: layout nuevo, con el nombre canónico que
+      *  usan el resto de los programas.
+           SELECT MASTER-NEW  ASSIGN TO 'CUENTAS-INDEXADAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MRN-CUENTA-NUM
+               FILE STATUS IS WS-NEW-STATUS.
+
+           SELECT MIGRACION-RPT  ASSIGN TO 'INFORME-MIGRACION.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-OLD.
+       01  MASTER-RECORD-OLD.
+           05 MRO-CUENTA-NUM  PIC 9(10).
+           05 MRO-NOMBRE      PIC X(30).
+           05 MRO-BALANCE     PIC 9(8)V99.
+
+       FD  MASTER-NEW.
+       01  MASTER-RECORD-NEW.
+           05 MRN-CUENTA-NUM        PIC 9(10).
+           05 MRN-NOMBRE            PIC X(30).
+           05 MRN-BALANCE           PIC S9(8)V99.
+           05 MRN-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MRN-ESTADO            PIC X(1).
+           05 MRN-DIVISA            PIC X(3).
+           05 MRN-TIPO-CUENTA       PIC X(1).
+           05 MRN-TASA-INTERES      PIC 9(2)V9(4).
+
+       FD  MIGRACION-RPT.
+       01  MIGRACION-RECORD-OUT  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-OLD-STATUS    PIC XX.
+           05 WS-NEW-STATUS    PIC XX.
+           05 WS-OLD-EOF-FLAG  PIC X VALUE 'N'.
+              88 END-OF-OLD    VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05 WS-CUENTAS-LEIDAS      PIC 9(5) VALUE ZERO.
+           05 WS-CUENTAS-CONVERTIDAS PIC 9(5) VALUE ZERO.
+           05 WS-CUENTAS-RECHAZADAS  PIC 9(5) VALUE ZERO.
+
+       01  WS-LINEA-RPT  PIC X(80).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-INICIO-SIST
+           PERFORM 100-CONVERTIR-CUENTA
+               UNTIL END-OF-OLD
+           PERFORM 900-FINALIZAR-SIST
+           STOP RUN.
+
+       000-INICIO-SIST.
+           DISPLAY '*** MIGRACION DE CUENTAS-INDEXADAS.DAT ***'
+           OPEN INPUT MASTER-OLD
+           IF WS-OLD-STATUS NOT = '00'
+               DISPLAY '*** ERROR AL ABRIR MASTER-OLD ***'
+               DISPLAY 'FILE STATUS: ' WS-OLD-STATUS
+               MOVE 'S' TO WS-OLD-EOF-FLAG
+           ELSE
+               OPEN OUTPUT MASTER-NEW
+               OPEN OUTPUT MIGRACION-RPT
+               PERFORM 110-LEER-MASTER-OLD
+           END-IF.
+
+       100-CONVERTIR-CUENTA.
+           ADD 1 TO WS-CUENTAS-LEIDAS
+           PERFORM 200-CONVERTIR-CUENTA
+           PERFORM 110-LEER-MASTER-OLD.
+
+       110-LEER-MASTER-OLD.
+           READ MASTER-OLD NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-OLD-EOF-FLAG
+           END-READ.
+
+       200-CONVERTIR-CUENTA.
+ C0001*    Valores por defecto para los campos que no existían en el
+      *    layout antiguo; ver el procedimiento de migración al inicio
+      *    de este programa.
+           MOVE MRO-CUENTA-NUM TO MRN-CUENTA-NUM
+           MOVE MRO-NOMBRE     TO MRN-NOMBRE
+           MOVE MRO-BALANCE    TO MRN-BALANCE
+           MOVE ZERO           TO MRN-LIMITE-SOBREGIRO
+           MOVE 'A'            TO MRN-ESTADO
+           MOVE 'EUR'          TO MRN-DIVISA
+           MOVE 'C'            TO MRN-TIPO-CUENTA
+           MOVE ZERO           TO MRN-TASA-INTERES
+
+           WRITE MASTER-RECORD-NEW
+               INVALID KEY
+                   ADD 1 TO WS-CUENTAS-RECHAZADAS
+                   PERFORM 210-ESCRIBIR-LINEA-RECHAZO
+               NOT INVALID KEY
+                   ADD 1 TO WS-CUENTAS-CONVERTIDAS
+           END-WRITE.
+
+       210-ESCRIBIR-LINEA-RECHAZO.
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'RECHAZADA: CUENTA ' MRO-CUENTA-NUM
+                  ' - STATUS ' WS-NEW-STATUS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE MIGRACION-RECORD-OUT FROM WS-LINEA-RPT.
+
+       900-FINALIZAR-SIST.
+           IF WS-OLD-STATUS = '00'
+               PERFORM 910-ESCRIBIR-RESUMEN
+               CLOSE MASTER-OLD, MASTER-NEW, MIGRACION-RPT
+           END-IF
+           DISPLAY '--- MIGRACION FINALIZADA ---'
+           DISPLAY WS-CUENTAS-CONVERTIDAS ' CUENTAS CONVERTIDAS.'.
+
+       910-ESCRIBIR-RESUMEN.
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS LEIDAS: ' WS-CUENTAS-LEIDAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE MIGRACION-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS CONVERTIDAS: ' WS-CUENTAS-CONVERTIDAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE MIGRACION-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS RECHAZADAS: ' WS-CUENTAS-RECHAZADAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE MIGRACION-RECORD-OUT FROM WS-LINEA-RPT.
