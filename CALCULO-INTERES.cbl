@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULO-INTERES.
+      * PROPOSITO: Devengo mensual de intereses sobre las cuentas de
+      * ahorro (MR-TIPO-CUENTA = 'A') con saldo positivo, aplicando
+      * MR-TASA-INTERES (tasa anual) a MR-BALANCE.
+      *-----------------------------------------------------------------------*
+      *CAMBIOS:
+      *C0001 --> Fecha: 08/08/2026
+      *          Descripción: Programa nuevo. Recorre CUENTAS-INDEXADAS.DAT
+      *                       por completo; a cada cuenta de ahorro activa
+      *                       con saldo positivo le abona
+      *                       MR-BALANCE * MR-TASA-INTERES / 100 / 12,
+      *                       deja constancia en TRANS-HISTORY.DAT
+      *                       (HR-TIPO 'I') e informa el detalle y el
+      *                       total devengado en INTERES.RPT.
+      *
+      *-----------------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+ C0001*  ACCESS MODE DYNAMIC: recorrido secuencial completo del maestro,
+      *  con REWRITE por clave sobre la misma cuenta leída.
+           SELECT MASTER-FILE  ASSIGN TO 'CUENTAS-INDEXADAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-CUENTA-NUM
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT HISTORY-FILE  ASSIGN TO 'TRANS-HISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT INTERES-RPT  ASSIGN TO 'INTERES.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MR-CUENTA-NUM        PIC 9(10).
+           05 MR-NOMBRE            PIC X(30).
+           05 MR-BALANCE           PIC S9(8)V99.
+           05 MR-LIMITE-SOBREGIRO  PIC 9(8)V99.
+           05 MR-ESTADO            PIC X(1).
+              88 MR-CTA-ACTIVA     VALUE 'A'.
+              88 MR-CTA-BLOQUEADA  VALUE 'B'.
+              88 MR-CTA-CERRADA    VALUE 'C'.
+           05 MR-DIVISA            PIC X(3).
+           05 MR-TIPO-CUENTA       PIC X(1).
+              88 MR-CTA-AHORRO     VALUE 'A'.
+              88 MR-CTA-CORRIENTE  VALUE 'C'.
+           05 MR-TASA-INTERES      PIC 9(2)V9(4).
+
+      * Mismo layout que HISTORY-RECORD-OUT en BANK-TRANS-PROCESSOR.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD-OUT.
+           05 HR-CUENTA-NUM      PIC 9(10).
+           05 HR-TIPO            PIC X(1).
+           05 HR-CANTIDAD        PIC 9(8)V99.
+           05 HR-BALANCE-RESULT  PIC S9(8)V99 SIGN LEADING SEPARATE.
+           05 HR-FECHA           PIC 9(8).
+           05 HR-DIVISA          PIC X(3).
+
+       FD  INTERES-RPT.
+       01  INTERES-RECORD-OUT  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-MASTER-STATUS    PIC XX.
+           05 WS-HISTORY-STATUS   PIC XX.
+           05 WS-MASTER-EOF-FLAG  PIC X VALUE 'N'.
+              88 END-OF-MASTER    VALUE 'S'.
+
+       01  WS-WORK-AREAS.
+           05 WS-IMPORTE-INTERES      PIC S9(8)V99 VALUE ZERO.
+           05 WS-TOTAL-INTERESES      PIC S9(10)V99 VALUE ZERO.
+           05 WS-CUENTAS-PROCESADAS   PIC 9(5) VALUE ZERO.
+           05 WS-CUENTAS-LEIDAS       PIC 9(5) VALUE ZERO.
+
+       01  WS-FECHA-ACTUAL.
+           05 WS-FECHA-YYYYMMDD  PIC 9(8).
+
+       01  WS-LINEA-RPT         PIC X(80).
+       01  WS-CAMPO-NUM-EDIT    PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-INICIO-SIST
+           PERFORM 100-PROCESAR-CUENTA
+               UNTIL END-OF-MASTER
+           PERFORM 900-FINALIZAR-SIST
+           STOP RUN.
+
+       000-INICIO-SIST.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-YYYYMMDD
+           OPEN I-O MASTER-FILE
+           PERFORM 020-ABRIR-HISTORY
+           OPEN OUTPUT INTERES-RPT
+
+           MOVE ZERO TO MR-CUENTA-NUM
+           START MASTER-FILE KEY IS NOT LESS THAN MR-CUENTA-NUM
+              INVALID KEY CONTINUE
+           END-START
+           PERFORM 110-READ-MASTER-FILE.
+
+       020-ABRIR-HISTORY.
+ C0001*    Misma técnica de apertura que en BANK-TRANS-PROCESSOR: crea el
+      *    fichero si aún no existe, o continúa al final si ya existe.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = '35' OR WS-HISTORY-STATUS = '05'
+              OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       100-PROCESAR-CUENTA.
+           ADD 1 TO WS-CUENTAS-LEIDAS
+           PERFORM 200-APLICAR-INTERES-SI-CORRESPONDE
+           PERFORM 110-READ-MASTER-FILE.
+
+       110-READ-MASTER-FILE.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-MASTER-EOF-FLAG
+           END-READ.
+
+       200-APLICAR-INTERES-SI-CORRESPONDE.
+           IF MR-CTA-AHORRO AND MR-CTA-ACTIVA AND MR-BALANCE > ZERO
+               COMPUTE WS-IMPORTE-INTERES ROUNDED =
+                  MR-BALANCE * MR-TASA-INTERES / 100 / 12
+               IF WS-IMPORTE-INTERES > ZERO
+                   PERFORM 210-ABONAR-INTERES
+               END-IF
+           END-IF.
+
+       210-ABONAR-INTERES.
+           ADD WS-IMPORTE-INTERES TO MR-BALANCE
+           PERFORM 310-REWRITE-MASTER
+           IF WS-MASTER-STATUS = '00'
+               ADD 1 TO WS-CUENTAS-PROCESADAS
+               ADD WS-IMPORTE-INTERES TO WS-TOTAL-INTERESES
+               PERFORM 350-ESCRIBIR-HISTORIAL
+               PERFORM 360-ESCRIBIR-LINEA-INFORME
+           END-IF.
+
+       310-REWRITE-MASTER.
+           REWRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR CUENTA ' MR-CUENTA-NUM
+                           '. STATUS: ' WS-MASTER-STATUS
+           END-REWRITE.
+
+       350-ESCRIBIR-HISTORIAL.
+           MOVE MR-CUENTA-NUM     TO HR-CUENTA-NUM
+           MOVE 'I'               TO HR-TIPO
+           MOVE WS-IMPORTE-INTERES TO HR-CANTIDAD
+           MOVE MR-BALANCE        TO HR-BALANCE-RESULT
+           MOVE WS-FECHA-YYYYMMDD TO HR-FECHA
+           MOVE MR-DIVISA         TO HR-DIVISA
+           WRITE HISTORY-RECORD-OUT.
+
+       360-ESCRIBIR-LINEA-INFORME.
+           MOVE WS-IMPORTE-INTERES TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTA ' MR-CUENTA-NUM '  INTERES ABONADO: '
+                  WS-CAMPO-NUM-EDIT '  ' MR-DIVISA
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE INTERES-RECORD-OUT FROM WS-LINEA-RPT.
+
+       900-FINALIZAR-SIST.
+           PERFORM 910-ESCRIBIR-RESUMEN
+           CLOSE MASTER-FILE, HISTORY-FILE, INTERES-RPT
+           DISPLAY '--- CALCULO DE INTERESES FINALIZADO ---'
+           DISPLAY WS-CUENTAS-PROCESADAS ' CUENTAS CON INTERES.'.
+
+       910-ESCRIBIR-RESUMEN.
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'FECHA DE PROCESO (AAAAMMDD): ' WS-FECHA-YYYYMMDD
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE INTERES-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS DE AHORRO LEIDAS: ' WS-CUENTAS-LEIDAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE INTERES-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'CUENTAS CON INTERES ABONADO: '
+                  WS-CUENTAS-PROCESADAS
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE INTERES-RECORD-OUT FROM WS-LINEA-RPT
+
+           MOVE WS-TOTAL-INTERESES TO WS-CAMPO-NUM-EDIT
+           MOVE SPACES TO WS-LINEA-RPT
+           STRING 'TOTAL INTERESES DEVENGADOS: ' WS-CAMPO-NUM-EDIT
+              DELIMITED BY SIZE INTO WS-LINEA-RPT
+           END-STRING
+           WRITE INTERES-RECORD-OUT FROM WS-LINEA-RPT.
